@@ -1,19 +1,98 @@
-      identification division.
-        program-id. 02_CONDITIONAL.
-        data division.
-        working-storage section.
-        01 WS-INPUT-01 PIC 9(3).
-        01 WS-INPUT-02 PIC 9(3).
-        procedure division.
-            DISPLAY "ENTER 1ST NUMBER: ".
-            ACCEPT WS-INPUT-01.
-            DISPLAY "ENTER 2ND NUMBER: ".
-            ACCEPT WS-INPUT-02.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 02_CONDITIONAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Match/merge reconciliation grown from the original
+      *> WS-INPUT-01/WS-INPUT-02 size comparison - this period's
+      *> STUDENT-SCORES against last period's snapshot, both assumed
+      *> sorted by student ID.
+           SELECT CURRENT-SCORES ASSIGN TO "STUSCORE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRIOR-SCORES ASSIGN TO "PRIORSCR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIFFERENCES-REPORT ASSIGN TO "SCOREDIF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENT-SCORES.
+       COPY STUSCORE.
+       FD  PRIOR-SCORES.
+       COPY PRIORSCR.
+       FD  DIFFERENCES-REPORT.
+       COPY DIFFREPT.
+       WORKING-STORAGE SECTION.
+       01 WS-CUR-DONE PIC X VALUE "N".
+       01 WS-PRI-DONE PIC X VALUE "N".
 
-            if WS-INPUT-01 > WS-INPUT-02 then
-               display WS-INPUT-01 " IS GREATER THEN " WS-INPUT-02
-            ELSE IF WS-INPUT-01 < WS-INPUT-02 then
-               display WS-INPUT-01 " IS LESS THAN " WS-INPUT-02
-            END-IF.
-            STOP RUN.
-            
\ No newline at end of file
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT CURRENT-SCORES.
+           OPEN INPUT PRIOR-SCORES.
+           OPEN OUTPUT DIFFERENCES-REPORT.
+           PERFORM READ-CURRENT.
+           PERFORM READ-PRIOR.
+           PERFORM UNTIL WS-CUR-DONE = "Y" AND WS-PRI-DONE = "Y"
+               EVALUATE TRUE
+                   WHEN WS-CUR-DONE = "Y"
+                       PERFORM REPORT-REMOVED
+                       PERFORM READ-PRIOR
+                   WHEN WS-PRI-DONE = "Y"
+                       PERFORM REPORT-ADDED
+                       PERFORM READ-CURRENT
+                   WHEN STU-ID < PR-ID
+                       PERFORM REPORT-ADDED
+                       PERFORM READ-CURRENT
+                   WHEN STU-ID > PR-ID
+                       PERFORM REPORT-REMOVED
+                       PERFORM READ-PRIOR
+                   WHEN OTHER
+                       PERFORM COMPARE-MATCHED
+                       PERFORM READ-CURRENT
+                       PERFORM READ-PRIOR
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE CURRENT-SCORES.
+           CLOSE PRIOR-SCORES.
+           CLOSE DIFFERENCES-REPORT.
+           STOP RUN.
+
+       READ-CURRENT.
+           READ CURRENT-SCORES
+               AT END
+                   MOVE "Y" TO WS-CUR-DONE
+           END-READ.
+
+       READ-PRIOR.
+           READ PRIOR-SCORES
+               AT END
+                   MOVE "Y" TO WS-PRI-DONE
+           END-READ.
+
+       REPORT-ADDED.
+           MOVE STU-ID TO DR-ID.
+           MOVE STU-NAME TO DR-NAME.
+           MOVE "ADDED" TO DR-STATUS.
+           MOVE SPACES TO DR-DETAIL.
+           WRITE DIFFERENCES-REPORT-REC.
+
+       REPORT-REMOVED.
+           MOVE PR-ID TO DR-ID.
+           MOVE PR-NAME TO DR-NAME.
+           MOVE "REMOVED" TO DR-STATUS.
+           MOVE SPACES TO DR-DETAIL.
+           WRITE DIFFERENCES-REPORT-REC.
+
+       COMPARE-MATCHED.
+           IF STU-PRELIM NOT = PR-PRELIM
+                   OR STU-MIDTERM NOT = PR-MIDTERM
+                   OR STU-FINALS NOT = PR-FINALS
+               MOVE STU-ID TO DR-ID
+               MOVE STU-NAME TO DR-NAME
+               MOVE "CHANGED" TO DR-STATUS
+               STRING "PRELIM " STU-PRELIM "/" PR-PRELIM
+                   " MIDTERM " STU-MIDTERM "/" PR-MIDTERM
+                   " FINALS " STU-FINALS "/" PR-FINALS
+                   DELIMITED BY SIZE INTO DR-DETAIL
+               WRITE DIFFERENCES-REPORT-REC
+           END-IF.
