@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+      *> Nightly cross-footing check. Compares the control
+      *> totals MENU_PROGRAM wrote for the day's run against a
+      *> control record the supervisor keys in by hand, and flags
+      *> any field that does not tie out - the same check the old
+      *> system ran before a day's batch was considered clean.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTALS ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-RECORD ASSIGN TO "CTLMANUAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTALS.
+       COPY CTLTOTAL.
+       FD  CONTROL-RECORD.
+       01  MANUAL-TOTALS-REC.
+           05  MAN-SUM-TOTAL          PIC S9(6)V99.
+           05  MAN-GROSS-TOTAL        PIC 9(8)V99.
+           05  MAN-COMM-TOTAL         PIC 9(8)V99.
+           05  MAN-EVEN-COUNT         PIC 9(5).
+           05  MAN-ODD-COUNT          PIC 9(5).
+       WORKING-STORAGE SECTION.
+       01  WS-MISMATCH-COUNT          PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT CONTROL-TOTALS.
+           READ CONTROL-TOTALS.
+           CLOSE CONTROL-TOTALS.
+
+           OPEN INPUT CONTROL-RECORD.
+           READ CONTROL-RECORD.
+           CLOSE CONTROL-RECORD.
+
+           DISPLAY "===== CONTROL TOTAL RECONCILIATION =====".
+           PERFORM CHECK-SUM-TOTAL.
+           PERFORM CHECK-GROSS-TOTAL.
+           PERFORM CHECK-COMM-TOTAL.
+           PERFORM CHECK-EVEN-COUNT.
+           PERFORM CHECK-ODD-COUNT.
+
+           IF WS-MISMATCH-COUNT = 0
+               DISPLAY "RESULT: CLEAN - ALL CONTROL TOTALS TIE OUT."
+           ELSE
+               DISPLAY "RESULT: " WS-MISMATCH-COUNT
+                   " FIELD(S) OUT OF BALANCE."
+           END-IF.
+           STOP RUN.
+
+       CHECK-SUM-TOTAL.
+           IF CTL-SUM-TOTAL NOT = MAN-SUM-TOTAL
+               DISPLAY "MISMATCH SUM TOTAL      : SYSTEM="
+                   CTL-SUM-TOTAL " MANUAL=" MAN-SUM-TOTAL
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               DISPLAY "OK       SUM TOTAL      : " CTL-SUM-TOTAL
+           END-IF.
+
+       CHECK-GROSS-TOTAL.
+           IF CTL-GROSS-TOTAL NOT = MAN-GROSS-TOTAL
+               DISPLAY "MISMATCH GROSS PAY TOTAL: SYSTEM="
+                   CTL-GROSS-TOTAL " MANUAL=" MAN-GROSS-TOTAL
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               DISPLAY "OK       GROSS PAY TOTAL: " CTL-GROSS-TOTAL
+           END-IF.
+
+       CHECK-COMM-TOTAL.
+           IF CTL-COMM-TOTAL NOT = MAN-COMM-TOTAL
+               DISPLAY "MISMATCH COMMISSION TTL : SYSTEM="
+                   CTL-COMM-TOTAL " MANUAL=" MAN-COMM-TOTAL
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               DISPLAY "OK       COMMISSION TTL : " CTL-COMM-TOTAL
+           END-IF.
+
+       CHECK-EVEN-COUNT.
+           IF CTL-EVEN-COUNT NOT = MAN-EVEN-COUNT
+               DISPLAY "MISMATCH EVEN COUNT     : SYSTEM="
+                   CTL-EVEN-COUNT " MANUAL=" MAN-EVEN-COUNT
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               DISPLAY "OK       EVEN COUNT     : " CTL-EVEN-COUNT
+           END-IF.
+
+       CHECK-ODD-COUNT.
+           IF CTL-ODD-COUNT NOT = MAN-ODD-COUNT
+               DISPLAY "MISMATCH ODD COUNT      : SYSTEM="
+                   CTL-ODD-COUNT " MANUAL=" MAN-ODD-COUNT
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               DISPLAY "OK       ODD COUNT      : " CTL-ODD-COUNT
+           END-IF.
