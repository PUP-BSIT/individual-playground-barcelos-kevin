@@ -0,0 +1,9 @@
+      *> PRIORSCR.CPY - last period's STUDENT-SCORES snapshot (same
+      *> layout as STUSCORE.CPY), read alongside this period's file by
+      *> the match/merge reconciliation in 02_CONDITIONAL.CBL.
+       01  PRIOR-SCORE-REC.
+           05  PR-ID                  PIC X(9).
+           05  PR-NAME                PIC X(20).
+           05  PR-PRELIM              PIC 999.
+           05  PR-MIDTERM             PIC 999.
+           05  PR-FINALS              PIC 999.
