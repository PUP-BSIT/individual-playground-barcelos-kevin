@@ -0,0 +1,5 @@
+      *> IDEXCP.CPY - a student ID number that failed check-digit
+      *> validation.
+       01  ID-EXCEPTION-REC.
+           05  IE-ID-NUMBER           PIC 9(9).
+           05  IE-REASON              PIC X(30).
