@@ -0,0 +1,13 @@
+      *> SEQFRAME.CPY - header/detail/trailer framing for a sequence
+      *> generator's output feed, so downstream jobs consuming the next
+      *> block of invoice/student-ID numbers can confirm they received
+      *> a complete, untruncated feed before processing it.
+       01  SEQ-HEADER-REC.
+           05  SH-RUN-DATE            PIC X(10).
+           05  SH-START-VALUE         PIC 9(4).
+           05  SH-INCREMENT           PIC 9(4).
+       01  SEQ-DETAIL-REC.
+           05  SD-VALUE               PIC 9(4).
+       01  SEQ-TRAILER-REC.
+           05  ST-RECORD-COUNT        PIC 9(6).
+           05  ST-END-VALUE           PIC 9(4).
