@@ -0,0 +1,6 @@
+      *> REORDER.CPY - one line per SKU whose lowest-stocked location
+      *> has fallen under its reorder point.
+       01  REORDER-REPORT-REC.
+           05  RR-SKU                 PIC X(10).
+           05  RR-LOWEST-QTY          PIC 9(5).
+           05  RR-REORDER-POINT       PIC 9(5).
