@@ -0,0 +1,5 @@
+      *> READVAR.CPY - one QA reading pair swept by the target-variance
+      *> check, replacing the old single ACCEPT NUM1/NUM2 pair.
+       01  READING-REC.
+           05  RV-NUM1                PIC S9(5).
+           05  RV-NUM2                PIC S9(5).
