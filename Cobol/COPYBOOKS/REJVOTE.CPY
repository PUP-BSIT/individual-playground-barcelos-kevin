@@ -0,0 +1,7 @@
+      *> REJVOTE.CPY - one line per resident rejected by the batch
+      *> voter-eligibility run, with the reason for rejection.
+       01  RJ-REC.
+           05  RJ-ID                  PIC X(9).
+           05  RJ-NAME                PIC X(20).
+           05  RJ-AGE                 PIC 999.
+           05  RJ-REASON              PIC X(20).
