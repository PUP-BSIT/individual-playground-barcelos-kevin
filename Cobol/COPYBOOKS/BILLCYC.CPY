@@ -0,0 +1,7 @@
+      *> BILLCYC.CPY - one billing-cycle start date per account, swept
+      *> by the due-date calculator.
+       01  BILLING-CYCLE-REC.
+           05  BC-ACCOUNT-ID          PIC X(9).
+           05  BC-START-YEAR          PIC 9(4).
+           05  BC-START-MONTH         PIC 99.
+           05  BC-START-DAY           PIC 99.
