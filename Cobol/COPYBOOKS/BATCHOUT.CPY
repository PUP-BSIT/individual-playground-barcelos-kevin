@@ -0,0 +1,7 @@
+      *> BATCHOUT.CPY - one consolidated result line per transaction
+      *> card processed by MENU_PROGRAM's unattended batch mode,
+      *> written instead of the interactive DISPLAY.
+       01  BATCH-RESULT-REC.
+           05  BR-CARD-NO             PIC 9(5).
+           05  BR-CHOICE              PIC 99.
+           05  BR-RESULT              PIC X(60).
