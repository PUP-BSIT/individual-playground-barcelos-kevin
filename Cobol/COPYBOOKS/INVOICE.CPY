@@ -0,0 +1,4 @@
+      *> INVOICE.CPY - one invoice number per record, swept by the
+      *> batch multiple-of-N check-digit validator.
+       01  INV-REC.
+           05  IV-NUMBER              PIC 9(7).
