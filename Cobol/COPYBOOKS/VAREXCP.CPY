@@ -0,0 +1,8 @@
+      *> VAREXCP.CPY - one line per reading pair that falls outside the
+      *> allowed tolerance from TARGET-VALUE.
+       01  VARIANCE-EXCEPTION-REC.
+           05  VE-NUM1                PIC S9(5).
+           05  VE-NUM2                PIC S9(5).
+           05  VE-DIFF1               PIC 9(5).
+           05  VE-DIFF2               PIC 9(5).
+           05  VE-REASON              PIC X(30).
