@@ -0,0 +1,9 @@
+      *> GRDSCALE.CPY - layout for the shared GRADE-SCALE reference
+      *> file. One record per cutoff band; keyed by the low end of
+      *> the band so a DepEd cutoff revision is a data load, not a
+      *> recompile of every program that grades a student.
+       01  GS-REC.
+           05  GS-LOW                 PIC 999.
+           05  GS-HIGH                PIC 999.
+           05  GS-POINT               PIC 9V99.
+           05  GS-REMARK              PIC X(20).
