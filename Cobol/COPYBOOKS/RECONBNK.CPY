@@ -0,0 +1,12 @@
+      *> RECONBNK.CPY - bank-statement reconciliation report: one
+      *> matched/unmatched/sign-mismatched detail line per reference
+      *> ID, and a trailer line tying out the ending balances.
+       01  BANK-RECON-DETAIL-REC.
+           05  BR-REF-ID              PIC X(10).
+           05  BR-LEDGER-AMT          PIC S9(7)V99.
+           05  BR-BANK-AMT            PIC S9(7)V99.
+           05  BR-STATUS              PIC X(14).
+       01  BANK-RECON-TRAILER-REC.
+           05  BT-LEDGER-ENDING-BAL   PIC S9(9)V99.
+           05  BT-BANK-ENDING-BAL     PIC S9(9)V99.
+           05  BT-TIE-OUT             PIC X(15).
