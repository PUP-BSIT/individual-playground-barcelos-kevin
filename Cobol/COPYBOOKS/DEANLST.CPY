@@ -0,0 +1,7 @@
+      *> DEANLST.CPY - one line per student whose weighted GWA clears
+      *> the honors cutoff.
+       01  DEAN-LIST-REC.
+           05  DL-STU-ID              PIC X(9).
+           05  DL-STU-NAME            PIC X(20).
+           05  DL-GWA                 PIC 999V9999.
+           05  DL-REMARK              PIC X(20).
