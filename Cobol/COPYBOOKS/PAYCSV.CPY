@@ -0,0 +1,6 @@
+      *> PAYCSV.CPY - comma-delimited payroll extract line, written
+      *> alongside PAYSLIP-FILE so finance can load payroll totals
+      *> straight into a spreadsheet instead of re-keying the printed
+      *> payslip.
+       01  PAYROLL-CSV-REC.
+           05  PC-LINE                PIC X(80).
