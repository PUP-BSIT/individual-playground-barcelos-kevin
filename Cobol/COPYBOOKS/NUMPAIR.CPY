@@ -0,0 +1,5 @@
+      *> NUMPAIR.CPY - one pair of numbers to add (or triple, when
+      *> equal) per record, swept by the batch adder.
+       01  NUM-PAIR-REC.
+           05  NP-NUM1                PIC 99.
+           05  NP-NUM2                PIC 99.
