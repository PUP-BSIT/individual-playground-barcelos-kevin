@@ -0,0 +1,10 @@
+      *> ADDRPT.CPY - control-totaled adding-tape report out of the
+      *> batch adder: one detail line per pair with its running total,
+      *> and a trailer line with the grand total.
+       01  ADD-DETAIL-REC.
+           05  AD-NUM1                PIC 99.
+           05  AD-NUM2                PIC 99.
+           05  AD-RESULT              PIC 9(4).
+           05  AD-RUNNING-TOTAL       PIC 9(6).
+       01  ADD-TRAILER-REC.
+           05  AT-GRAND-TOTAL         PIC 9(6).
