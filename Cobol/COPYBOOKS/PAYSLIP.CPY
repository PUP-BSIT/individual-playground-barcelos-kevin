@@ -0,0 +1,13 @@
+      *> PAYSLIP.CPY - one printed payslip line per payroll run through
+      *> GROSS_PAY_AND_COMMISSION in MENU_PROGRAM.
+       01  PAYSLIP-REC.
+           05  PS-EMP-ID              PIC X(5).
+           05  PS-SALES-AMOUNT        PIC 9(6)V99.
+           05  PS-COMMISSION          PIC 9(6)V99.
+           05  PS-GROSS-PAY           PIC 9(6)V99.
+           05  PS-SSS-DED             PIC 9(5)V99.
+           05  PS-PHILHEALTH-DED      PIC 9(5)V99.
+           05  PS-PAGIBIG-DED         PIC 9(5)V99.
+           05  PS-WTAX-DED            PIC 9(5)V99.
+           05  PS-TOTAL-DED           PIC 9(6)V99.
+           05  PS-NET-PAY             PIC 9(6)V99.
