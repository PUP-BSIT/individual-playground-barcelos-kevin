@@ -0,0 +1,8 @@
+      *> TRANCARD.CPY - one pre-queued CHOICE + up to three sub-inputs
+      *> per record, read by MENU_PROGRAM's unattended batch mode in
+      *> place of ACCEPT CHOICE and the per-exercise ACCEPTs.
+       01  TC-REC.
+           05  TC-CHOICE              PIC 99.
+           05  TC-INPUT-1             PIC X(10).
+           05  TC-INPUT-2             PIC X(10).
+           05  TC-INPUT-3             PIC X(10).
