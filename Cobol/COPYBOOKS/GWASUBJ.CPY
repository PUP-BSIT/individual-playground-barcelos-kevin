@@ -0,0 +1,12 @@
+      *> GWASUBJ.CPY - one subject line per student, sorted by student
+      *> ID, swept by the weighted GWA computation. Units and the raw
+      *> term scores come from here instead of a flat three-subject
+      *> ACCEPT.
+       01  GWA-SUBJECT-REC.
+           05  SJ-STU-ID              PIC X(9).
+           05  SJ-STU-NAME            PIC X(20).
+           05  SJ-SUBJECT             PIC X(10).
+           05  SJ-UNITS               PIC 9(2).
+           05  SJ-PRELIM              PIC 999.
+           05  SJ-MIDTERM             PIC 999.
+           05  SJ-FINALS              PIC 999.
