@@ -0,0 +1,6 @@
+      *> TARGETCL.CPY - one control record carrying the QA target value
+      *> and allowed tolerance the variance sweep validates against,
+      *> instead of the literal 100 hardcoded into CLOSEST_TO_100.
+       01  TARGET-CONTROL-REC.
+           05  TG-TARGET-VALUE        PIC S9(5).
+           05  TG-TOLERANCE           PIC 9(5).
