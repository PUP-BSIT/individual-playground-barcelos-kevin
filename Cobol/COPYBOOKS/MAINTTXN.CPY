@@ -0,0 +1,13 @@
+      *> MAINTTXN.CPY - one add/change/delete request against
+      *> STUDENT-MASTER, swept by the maintenance transaction option
+      *> instead of the data file being hand-edited.
+       01  MAINT-TXN-REC.
+           05  MT-ACTION              PIC X(1).
+               88  MT-ADD             VALUE "A".
+               88  MT-CHANGE          VALUE "C".
+               88  MT-DELETE          VALUE "D".
+           05  MT-ID                  PIC X(9).
+           05  MT-NAME                PIC X(20).
+           05  MT-PRELIM              PIC 999.
+           05  MT-MIDTERM             PIC 999.
+           05  MT-FINALS              PIC 999.
