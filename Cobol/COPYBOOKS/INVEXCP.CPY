@@ -0,0 +1,5 @@
+      *> INVEXCP.CPY - one line per invoice number that fails the
+      *> multiple-of-N check-digit sweep.
+       01  INVOICE-EXCEPTION-REC.
+           05  IE-NUMBER              PIC 9(7).
+           05  IE-REASON              PIC X(30).
