@@ -0,0 +1,6 @@
+      *> EXCPFILE.CPY - one line per rejected ACCEPT, logged by the
+      *> shared NUMEDIT numeric edit-check.
+       01  EXC-REC.
+           05  EXC-TIMESTAMP          PIC X(21).
+           05  EXC-PARAGRAPH          PIC X(20).
+           05  EXC-RAW-INPUT          PIC X(10).
