@@ -0,0 +1,9 @@
+      *> DUEDATE.CPY - the computed invoice due date (one cycle after
+      *> the billing start date, leap-year and month-length adjusted)
+      *> for one account.
+       01  DUE-DATE-REC.
+           05  DD-ACCOUNT-ID          PIC X(9).
+           05  DD-DUE-YEAR            PIC 9(4).
+           05  DD-DUE-MONTH           PIC 99.
+           05  DD-DUE-DAY             PIC 99.
+           05  DD-CYCLE-LEN           PIC 99.
