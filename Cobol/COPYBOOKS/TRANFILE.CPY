@@ -0,0 +1,7 @@
+      *> TRANFILE.CPY - one daily transaction amount per record.
+      *> Sign determines classification: positive = credit,
+      *> negative = debit, zero = void.
+       01  TXN-REC.
+           05  TXN-ID                 PIC X(6).
+           05  TXN-AMOUNT             PIC S9(7)V99
+                                       SIGN IS LEADING SEPARATE.
