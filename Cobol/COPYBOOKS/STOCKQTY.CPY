@@ -0,0 +1,9 @@
+      *> STOCKQTY.CPY - one stock-on-hand line per SKU, carrying the
+      *> quantity at each of the three warehouse locations plus the
+      *> SKU's reorder point, swept by the reorder-point report.
+       01  STOCK-QTY-REC.
+           05  SQ-SKU                 PIC X(10).
+           05  SQ-QTY-LOC1             PIC 9(5).
+           05  SQ-QTY-LOC2             PIC 9(5).
+           05  SQ-QTY-LOC3             PIC 9(5).
+           05  SQ-REORDER-POINT        PIC 9(5).
