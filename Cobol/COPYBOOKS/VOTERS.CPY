@@ -0,0 +1,9 @@
+      *> VOTERS.CPY - one resident per record, fed to the batch
+      *> voter-eligibility run (the batch replacement for a single
+      *> ACCEPT AGE in VOTING_CHECK).
+       01  VOTER-REC.
+           05  VT-ID                  PIC X(9).
+           05  VT-NAME                PIC X(20).
+           05  VT-AGE                 PIC 999.
+           05  VT-CITIZEN-FLAG        PIC X.
+           05  VT-RESIDENT-FLAG       PIC X.
