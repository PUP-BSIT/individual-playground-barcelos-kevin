@@ -0,0 +1,8 @@
+      *> STUSCORE.CPY - layout for the STUDENT-SCORES batch feed
+      *> used by AVERAGE_CALCULATOR in 01_IF_STATEMENTS and MENU_PROGRAM.
+       01  STU-SCORE-REC.
+           05  STU-ID                 PIC X(9).
+           05  STU-NAME               PIC X(20).
+           05  STU-PRELIM             PIC 999.
+           05  STU-MIDTERM            PIC 999.
+           05  STU-FINALS             PIC 999.
