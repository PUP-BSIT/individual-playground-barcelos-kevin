@@ -0,0 +1,9 @@
+      *> GWAWT.CPY - one control record carrying the prelim/midterm/
+      *> finals term weights and the Dean's List honor cutoff the
+      *> weighted GWA computation validates against, instead of the
+      *> flat divide-by-3 average.
+       01  GWA-WEIGHT-REC.
+           05  WT-PRELIM-PCT          PIC V999.
+           05  WT-MIDTERM-PCT         PIC V999.
+           05  WT-FINALS-PCT          PIC V999.
+           05  WT-HONOR-CUTOFF        PIC 999.
