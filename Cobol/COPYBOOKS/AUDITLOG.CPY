@@ -0,0 +1,7 @@
+      *> AUDITLOG.CPY - one line per menu selection (and per key input
+      *> collected for that selection) so a shift's activity in
+      *> MENU_PROGRAM can be reconstructed later.
+       01  AUDIT-LOG-REC.
+           05  AL-TIMESTAMP           PIC X(21).
+           05  AL-CHOICE              PIC 99.
+           05  AL-KEY-INPUT           PIC X(40).
