@@ -0,0 +1,6 @@
+      *> ELIGVOTE.CPY - one line per resident who passed all three
+      *> eligibility checks in the batch voter-eligibility run.
+       01  EV-REC.
+           05  EV-ID                  PIC X(9).
+           05  EV-NAME                PIC X(20).
+           05  EV-AGE                 PIC 999.
