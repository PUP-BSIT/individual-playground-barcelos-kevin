@@ -0,0 +1,8 @@
+      *> MAINTLOG.CPY - one line per STUDENT-MASTER maintenance
+      *> transaction applied (or rejected), so a record correction
+      *> goes through a controlled, logged path.
+       01  MAINT-LOG-REC.
+           05  ML-TIMESTAMP           PIC X(21).
+           05  ML-ACTION              PIC X(1).
+           05  ML-ID                  PIC X(9).
+           05  ML-RESULT              PIC X(30).
