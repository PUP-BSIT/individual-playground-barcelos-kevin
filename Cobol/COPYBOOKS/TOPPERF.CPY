@@ -0,0 +1,7 @@
+      *> TOPPERF.CPY - one ranked line per entry on the TOP-PERFORMERS
+      *> report, high score first, ties called out explicitly.
+       01  TOP-PERFORMER-REC.
+           05  TP-RANK                PIC 9(4).
+           05  TP-NAME                PIC X(20).
+           05  TP-SCORE               PIC 9(6).
+           05  TP-TIE-FLAG            PIC X(20).
