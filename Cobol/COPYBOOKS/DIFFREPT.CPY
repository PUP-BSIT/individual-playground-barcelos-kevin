@@ -0,0 +1,8 @@
+      *> DIFFREPT.CPY - one line per student record that was added,
+      *> removed, or changed between last period's and this period's
+      *> STUDENT-SCORES.
+       01  DIFFERENCES-REPORT-REC.
+           05  DR-ID                  PIC X(9).
+           05  DR-NAME                PIC X(20).
+           05  DR-STATUS              PIC X(7).
+           05  DR-DETAIL              PIC X(50).
