@@ -0,0 +1,4 @@
+      *> STUDID.CPY - one student ID number per record, last digit is
+      *> the check digit validated against the other eight.
+       01  ID-NUMBER-REC.
+           05  ID-NUMBER              PIC 9(9).
