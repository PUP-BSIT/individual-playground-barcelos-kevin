@@ -0,0 +1,5 @@
+      *> LEDGER.CPY - one internal ledger entry, sorted by reference
+      *> ID, swept side by side with BANKSTMT for reconciliation.
+       01  LEDGER-ENTRY-REC.
+           05  LE-REF-ID              PIC X(10).
+           05  LE-AMOUNT              PIC S9(7)V99.
