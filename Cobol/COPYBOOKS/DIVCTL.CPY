@@ -0,0 +1,6 @@
+      *> DIVCTL.CPY - one control record carrying the two divisors the
+      *> invoice check-digit sweep validates against, instead of the
+      *> 3-and-7 hardcoded into MULTIPLE_OF_3_OR_7.
+       01  DIVISOR-CONTROL-REC.
+           05  DC-DIVISOR-1           PIC 99.
+           05  DC-DIVISOR-2           PIC 99.
