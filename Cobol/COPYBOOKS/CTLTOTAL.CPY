@@ -0,0 +1,9 @@
+      *> CTLTOTAL.CPY - control totals a MENU_PROGRAM run accumulates,
+      *> used by RECONCILE to cross-foot against a manually keyed
+      *> control record.
+       01  CTL-TOTALS-REC.
+           05  CTL-SUM-TOTAL          PIC S9(6)V99.
+           05  CTL-GROSS-TOTAL        PIC 9(8)V99.
+           05  CTL-COMM-TOTAL         PIC 9(8)V99.
+           05  CTL-EVEN-COUNT         PIC 9(5).
+           05  CTL-ODD-COUNT          PIC 9(5).
