@@ -0,0 +1,5 @@
+      *> SCOREENT.CPY - one named entry (exam candidate, sales rep,
+      *> etc.) with a numeric score, swept by the ranking report.
+       01  SCORE-ENTRY-REC.
+           05  SE-NAME                PIC X(20).
+           05  SE-SCORE               PIC 9(6).
