@@ -0,0 +1,18 @@
+      *> RPTHDR.CPY - standard page header / trailer layout so every
+      *> printed report this shop produces looks the same and is easy
+      *> to audit page by page: a header with run date, page number
+      *> and report title, and a trailer with the record/control
+      *> count.
+       01  RPT-HEADER-LINE.
+           05  RPT-H-TITLE            PIC X(30).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RPT-H-LABEL-DATE       PIC X(9)  VALUE "RUN DATE:".
+           05  RPT-H-DATE             PIC X(10).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  RPT-H-LABEL-PAGE       PIC X(5)  VALUE "PAGE:".
+           05  RPT-H-PAGE             PIC ZZZ9.
+
+       01  RPT-TRAILER-LINE.
+           05  RPT-T-LABEL            PIC X(25)
+                                       VALUE "END OF REPORT - RECORDS:".
+           05  RPT-T-COUNT            PIC ZZZ,ZZ9.
