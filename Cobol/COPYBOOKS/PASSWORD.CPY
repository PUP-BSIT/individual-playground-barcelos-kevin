@@ -0,0 +1,2 @@
+      *> PASSWORD.CPY - one authorized payroll-clerk password per line.
+       01  PWD-REC                   PIC X(10).
