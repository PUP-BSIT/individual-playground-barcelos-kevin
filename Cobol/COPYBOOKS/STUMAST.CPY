@@ -0,0 +1,12 @@
+      *> STUMAST.CPY - persistent per-learner record, keyed by student
+      *> number, so a grading period's AVERAGE_CALCULATOR run updates
+      *> the learner's scores instead of the registrar retyping them
+      *> every period.
+       01  STU-MASTER-REC.
+           05  SM-ID                  PIC X(9).
+           05  SM-NAME                PIC X(20).
+           05  SM-PRELIM              PIC 999.
+           05  SM-MIDTERM             PIC 999.
+           05  SM-FINALS              PIC 999.
+           05  SM-AVERAGE             PIC 999V99.
+           05  SM-REMARK              PIC X(20).
