@@ -0,0 +1,5 @@
+      *> BANKSTMT.CPY - one bank statement entry, sorted by reference
+      *> ID, swept side by side with LEDGER for reconciliation.
+       01  BANK-ENTRY-REC.
+           05  BE-REF-ID              PIC X(10).
+           05  BE-AMOUNT              PIC S9(7)V99.
