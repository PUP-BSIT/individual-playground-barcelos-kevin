@@ -1,25 +1,293 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENU_PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-SCORES ASSIGN TO "STUSCORE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYSLIP-FILE ASSIGN TO "PAYSLIP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-FILE-STATUS.
+           SELECT PASSWORD-FILE ASSIGN TO "PASSWORD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-TOTALS ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-ID
+               FILE STATUS IS WS-SM-FILE-STATUS.
+      *> Pre-queued CHOICE/input deck + consolidated result
+      *> file for unattended overnight runs.
+           SELECT TRANSACTION-CARDS ASSIGN TO "TRANCARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TC-FILE-STATUS.
+           SELECT BATCH-OUTPUT ASSIGN TO "BATCHOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Divisor-driven invoice check-digit sweep, replacing
+      *> MULTIPLE_OF_3_OR_7's hardcoded 3-and-7 single-number check.
+           SELECT INVOICE-FILE ASSIGN TO "INVOICE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIVISOR-CONTROL ASSIGN TO "DIVCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DC-FILE-STATUS.
+           SELECT INVOICE-EXCEPTIONS ASSIGN TO "INVEXCP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Configurable-target variance sweep, replacing
+      *> CLOSEST_TO_100's hardcoded 100 and single ACCEPT'd pair.
+           SELECT READINGS-FILE ASSIGN TO "READINGS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TARGET-CONTROL ASSIGN TO "TARGETCL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TGC-FILE-STATUS.
+           SELECT VARIANCE-EXCEPTIONS ASSIGN TO "VAREXCP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Unit/term-weighted GWA, replacing AVERAGE_CALCULATOR's
+      *> flat three-subject divide-by-3 for students with more than
+      *> three subjects.
+           SELECT GWA-SUBJECTS ASSIGN TO "GWASUBJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GWA-WEIGHTS ASSIGN TO "GWAWT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GWW-FILE-STATUS.
+           SELECT DEAN-LIST ASSIGN TO "DEANLST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Warehouse reorder-point sweep, repurposing
+      *> SMALLEST_OF_THREE's three-ACCEPT minimum into a three-location
+      *> stock check per SKU.
+           SELECT STOCK-QTYS ASSIGN TO "STOCKQTY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REORDER-REPORT ASSIGN TO "REORDER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Comma-delimited payroll extract for finance, written
+      *> alongside PAYSLIP-FILE out of WRITE_PAYSLIP.
+           SELECT PAYROLL-CSV ASSIGN TO "PAYROLL.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Control-totaled adding tape, replacing SUM_OR_TRIPLE's
+      *> single ACCEPT'd NUM1/NUM2 pair.
+           SELECT NUM-PAIRS ASSIGN TO "NUMPAIR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ADD-SUMMARY-REPORT ASSIGN TO "ADDRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Bank-statement reconciliation, replacing
+      *> POSITIVE_NEGATIVE_CHECKER's single ACCEPT'd USER_INPUT sign
+      *> test. Both files are assumed sorted by reference ID.
+           SELECT LEDGER-ENTRIES ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BANK-STATEMENT ASSIGN TO "BANKSTMT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BANK-RECON-REPORT ASSIGN TO "RECONBNK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Named-entry ranking sweep, replacing LARGEST_OF_TWO's
+      *> two-ACCEPT greater-than comparison. RANK-SORT-WORK is the
+      *> SORT verb's own work file; SORTED-ENTRIES is the GIVING target
+      *> read back to assign ranks and flag ties.
+           SELECT SCORE-ENTRIES ASSIGN TO "SCOREENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANK-SORT-WORK ASSIGN TO "SORTWK1".
+           SELECT SORTED-ENTRIES ASSIGN TO "SRTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOP-PERFORMERS ASSIGN TO "TOPPERF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Add/change/delete sweep against STUDENT-MASTER, one
+      *> line logged per transaction applied or rejected.
+           SELECT MAINT-TRANS ASSIGN TO "MAINTTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINT-LOG ASSIGN TO "MAINTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-SCORES.
+       COPY STUSCORE.
+       FD  PAYSLIP-FILE.
+       COPY PAYSLIP.
+       FD  AUDIT-LOG.
+       COPY AUDITLOG.
+       FD  PASSWORD-FILE.
+       COPY PASSWORD.
+       FD  CONTROL-TOTALS.
+       COPY CTLTOTAL.
+       FD  STUDENT-MASTER.
+       COPY STUMAST.
+       FD  TRANSACTION-CARDS.
+       COPY TRANCARD.
+       FD  BATCH-OUTPUT.
+       COPY BATCHOUT.
+       FD  INVOICE-FILE.
+       COPY INVOICE.
+       FD  DIVISOR-CONTROL.
+       COPY DIVCTL.
+       FD  INVOICE-EXCEPTIONS.
+       COPY INVEXCP.
+       FD  READINGS-FILE.
+       COPY READVAR.
+       FD  TARGET-CONTROL.
+       COPY TARGETCL.
+       FD  VARIANCE-EXCEPTIONS.
+       COPY VAREXCP.
+       FD  GWA-SUBJECTS.
+       COPY GWASUBJ.
+       FD  GWA-WEIGHTS.
+       COPY GWAWT.
+       FD  DEAN-LIST.
+       COPY DEANLST.
+       FD  STOCK-QTYS.
+       COPY STOCKQTY.
+       FD  REORDER-REPORT.
+       COPY REORDER.
+       FD  PAYROLL-CSV.
+       COPY PAYCSV.
+       FD  NUM-PAIRS.
+       COPY NUMPAIR.
+       FD  ADD-SUMMARY-REPORT.
+       COPY ADDRPT.
+       FD  LEDGER-ENTRIES.
+       COPY LEDGER.
+       FD  BANK-STATEMENT.
+       COPY BANKSTMT.
+       FD  BANK-RECON-REPORT.
+       COPY RECONBNK.
+       FD  SCORE-ENTRIES.
+       COPY SCOREENT.
+       SD  RANK-SORT-WORK.
+       01  RANK-SORT-REC.
+           05  RS-NAME                PIC X(20).
+           05  RS-SCORE               PIC 9(6).
+       FD  SORTED-ENTRIES.
+       01  SORTED-ENTRY-REC.
+           05  SO-NAME                PIC X(20).
+           05  SO-SCORE               PIC 9(6).
+       FD  TOP-PERFORMERS.
+       COPY TOPPERF.
+       FD  MAINT-TRANS.
+       COPY MAINTTXN.
+       FD  MAINT-LOG.
+       COPY MAINTLOG.
        WORKING-STORAGE SECTION.
+       01 WS-SM-FILE-STATUS PIC XX.
+       01 WS-AL-FILE-STATUS PIC XX.
+      *> Unattended overnight batch mode - on when
+      *> TRANSACTION-CARDS is present, off (interactive) otherwise.
+       01 WS-TC-FILE-STATUS PIC XX.
+       01 WS-BATCH-MODE PIC X VALUE "N".
+       01 WS-BATCH-EOF PIC X VALUE "N".
+       01 WS-BATCH-CARD-COUNT PIC 9(5) VALUE 0.
+       01 WS-BATCH-RESULT PIC X(60).
+      *> Divisor-control + invoice sweep working fields.
+       01 WS-DC-FILE-STATUS PIC XX.
+       01 WS-DIVISOR-1 PIC 99 VALUE 3.
+       01 WS-DIVISOR-2 PIC 99 VALUE 7.
+       01 WS-INVOICE-EOF PIC X VALUE "N".
+      *> Target-control + QA reading sweep working fields.
+       01 WS-TGC-FILE-STATUS PIC XX.
+       01 WS-TARGET-VALUE PIC S9(5) VALUE 100.
+       01 WS-TOLERANCE PIC 9(5) VALUE 0.
+       01 WS-READING-EOF PIC X VALUE "N".
+       01 WS-DIFF-1 PIC 9(5).
+       01 WS-DIFF-2 PIC 9(5).
+      *> Unit/term-weighted GWA working fields.
+       01 WS-GWW-FILE-STATUS PIC XX.
+       01 WS-PRELIM-PCT PIC V999 VALUE .300.
+       01 WS-MIDTERM-PCT PIC V999 VALUE .300.
+       01 WS-FINALS-PCT PIC V999 VALUE .400.
+       01 WS-HONOR-CUTOFF PIC 999 VALUE 90.
+       01 WS-GWA-EOF PIC X VALUE "N".
+       01 WS-GWA-PREV-ID PIC X(9).
+       01 WS-GWA-PREV-NAME PIC X(20).
+       01 WS-GWA-UNITS-SUM PIC 9(3) VALUE 0.
+       01 WS-GWA-WEIGHTED-SUM PIC 9(7)V9999 VALUE 0.
+       01 WS-GWA-TERM-AVG PIC 999V9999.
+       01 WS-STUDENT-GWA PIC 999V9999.
+      *> Class-level control-break accumulators for the grade
+      *> report trailer.
+       01 WS-CLASS-COUNT PIC 9(5) VALUE 0.
+       01 WS-CLASS-SUM PIC 9(7)V99 VALUE 0.
+       01 WS-CLASS-AVERAGE PIC 999V99.
+       01 WS-CLASS-HIGH PIC 999V99 VALUE 0.
+       01 WS-CLASS-LOW PIC 999V99 VALUE 999.
+       01 WS-CLASS-PASS-COUNT PIC 9(5) VALUE 0.
+       01 WS-CLASS-FAIL-COUNT PIC 9(5) VALUE 0.
+      *> Warehouse reorder-point sweep working fields.
+       01 WS-STOCK-EOF PIC X VALUE "N".
+       01 WS-LOWEST-QTY PIC 9(5).
+      *> Shared by every NUMEDIT call guarding a USER_INPUT
+      *> ACCEPT.
+       01 WS-RAW-INPUT PIC X(10).
+       01 WS-NUMEDIT-PARA PIC X(20).
+       01 WS-NUMEDIT-MIN PIC S9(9).
+       01 WS-NUMEDIT-MAX PIC S9(9).
+       01 WS-NUMEDIT-RESULT PIC S9(9).
+       01 WS-NUMEDIT-VALID PIC X.
+      *> Totals this run accumulates for the nightly
+      *> RECONCILE program to cross-foot against a manual control
+      *> record.
+       01 WS-CTL-SUM-TOTAL PIC S9(6)V99 VALUE 0.
+       01 WS-CTL-GROSS-TOTAL PIC 9(8)V99 VALUE 0.
+       01 WS-CTL-COMM-TOTAL PIC 9(8)V99 VALUE 0.
+       01 WS-CTL-EVEN-COUNT PIC 9(5) VALUE 0.
+       01 WS-CTL-ODD-COUNT PIC 9(5) VALUE 0.
+       01 WS-ENTERED-PW PIC X(10).
+       01 WS-AUTH-OK PIC X VALUE "N".
+       01 WS-PWD-EOF PIC X.
+       01 WS-AUDIT-OPENED PIC X VALUE "N".
+       01 WS-AUDIT-DETAIL PIC X(40).
+       01 WS-PAYSLIP-OPENED PIC X VALUE "N".
+       01 WS-PAYROLL-CSV-OPENED PIC X VALUE "N".
+       01 WS-ADD-EOF PIC X VALUE "N".
+       01 WS-ADD-RUNNING-TOTAL PIC 9(6) VALUE 0.
+       01 WS-LEDGER-DONE PIC X VALUE "N".
+       01 WS-BANK-DONE PIC X VALUE "N".
+       01 WS-LEDGER-ENDING-BAL PIC S9(9)V99 VALUE 0.
+       01 WS-BANK-ENDING-BAL PIC S9(9)V99 VALUE 0.
+       01 EMPLOYEE_ID PIC X(5).
+       01 SSS_DEDUCTION PIC 9(5)V99.
+       01 PHILHEALTH_DEDUCTION PIC 9(5)V99.
+       01 PAGIBIG_DEDUCTION PIC 9(5)V99.
+       01 WTAX_DEDUCTION PIC 9(5)V99.
+       01 TOTAL_DEDUCTIONS PIC 9(6)V99.
+       01 NET_PAY PIC 9(6)V99.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+       01 WS-AVG-REMARK PIC X(20).
+       01 WS-SCORE-WHOLE PIC 999.
+       01 WS-GRADE-POINT PIC 9V99.
        01 CHOICE PIC 99.
        01 USER_INPUT PIC S99.
        01 NUM1 PIC 99.
        01 NUM2 PIC 99.
        01 NUM3 PIC 99.
-       01 AVERAGE PIC 99.
+       01 AVERAGE PIC 999V99.
        01 PRELIM PIC 999.
        01 MIDTERM PIC 999.
        01 FINALS PIC 999.
        01 REMAINDER_HOLDER PIC 9 VALUE 0.
        01 NUM PIC 99.
+       01 WS-ADD-RESULT PIC 9(4).
        01 QUOTIENT PIC 99.
        01 REM_1 PIC 99.
        01 REM_2 PIC 99.
        01 GETCH PIC X.
        01 SALES_AMOUNT PIC 9999.
-       01 GROSS_PAY PIC 9999.
-       01 COMMISSION PIC 9999 VALUE 0.
+       01 GROSS_PAY PIC 9(6)V99.
+       01 COMMISSION PIC 9(6)V99 VALUE 0.
+       01 WS-COMM-RATE PIC V999.
+       01 WS-COMM-TABLE-LOADED PIC X VALUE "N".
+       01 COMMISSION-TABLE-AREA.
+           05 COMM-TIER OCCURS 3 TIMES INDEXED BY COMM-IDX.
+               10 CT-LOW PIC 9(6).
+               10 CT-HIGH PIC 9(6).
+               10 CT-RATE PIC V999.
+      *> Ranking-report working fields.
+       01 WS-RANK-EOF PIC X VALUE "N".
+       01 WS-RANK-SEQ PIC 9(4) VALUE 0.
+       01 WS-RANK-PEND-NAME PIC X(20).
+       01 WS-RANK-PEND-SCORE PIC 9(6).
+       01 WS-RANK-PEND-RANK PIC 9(4).
+       01 WS-RANK-PEND-TIE PIC X VALUE "N".
+      *> STUDENT-MASTER maintenance working fields.
+       01 WS-MAINT-EOF PIC X VALUE "N".
+       01 WS-MAINT-RESULT PIC X(30).
        01 SMALLEST PIC 99.
        01 AVERAGE_GRADE PIC 99.
        01 CLOSEST PIC 99.
@@ -27,41 +295,68 @@
        01 DIFFERENCE2 PIC 99.
 
        PROCEDURE DIVISION.
-           PERFORM UNTIL CHOICE = 11
-               DISPLAY "Selection Menu"
-               DISPLAY "1  Even or Odd Identifier"
-               DISPLAY "2  Average Score and Pass/Fail"
-               DISPLAY "3  Positive or Negative Checker"
-               DISPLAY "4  Sum or Triple Sum"
-               DISPLAY "5  Multiple of 3 or 7"
-               DISPLAY "6  Gross Pay and Commission"
-               DISPLAY "7  Largest of Two Numbers"
-               DISPLAY "8  Smallest of Three Numbers"
-               DISPLAY "9  Grade Equivalent Finder"
-               DISPLAY "10 Closest to 100"
-               DISPLAY "11 Exit"
-               DISPLAY "Enter your choice: " NO ADVANCING
-               ACCEPT CHOICE
+           PERFORM INIT-BATCH-MODE.
+      *> STUDENT-MASTER opened once for the whole run instead
+      *> of per AVERAGE_CALCULATOR call, and shared with the GWA/
+      *> dean's-list report below - GRDLOOKUP already does the same
+      *> for GRADE-SCALE (load once on first CALL, see GRDLOOKUP.cbl).
+           PERFORM OPEN-STUDENT-MASTER.
+           PERFORM UNTIL CHOICE = 15
+               IF WS-BATCH-MODE = "Y"
+                   PERFORM READ-TRANSACTION-CARD
+               ELSE
+                   DISPLAY "Selection Menu"
+                   DISPLAY "1  Even or Odd Identifier"
+                   DISPLAY "2  Average Score and Pass/Fail"
+                   DISPLAY "3  Positive or Negative Checker"
+                   DISPLAY "4  Sum or Triple Sum"
+                   DISPLAY "5  Multiple of 3 or 7"
+                   DISPLAY "6  Gross Pay and Commission"
+                   DISPLAY "7  Largest of Two Numbers"
+                   DISPLAY "8  Smallest of Three Numbers"
+                   DISPLAY "9  Grade Equivalent Finder"
+                   DISPLAY "10 Closest to 100"
+                   DISPLAY "11 Weighted GWA and Dean's List"
+                   DISPLAY "12 Warehouse Reorder-Point Report"
+                   DISPLAY "13 Top Performers Ranking Report"
+                   DISPLAY "14 Student Master Maintenance"
+                   DISPLAY "15 Exit"
+                   DISPLAY "Enter your choice: " NO ADVANCING
+                   ACCEPT CHOICE
+               END-IF
+               IF CHOICE NOT = 15 OR WS-BATCH-MODE = "N"
+                   MOVE SPACES TO WS-AUDIT-DETAIL
+                   PERFORM WRITE_AUDIT_LOG
+               END-IF
 
                EVALUATE CHOICE
                    WHEN 1
                        PERFORM EVEN_ODD_IDENTIFIER
-                       ACCEPT GETCH
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
                    WHEN 2
                        PERFORM AVERAGE_CALCULATOR
-                       ACCEPT GETCH
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
                    WHEN 3
                        PERFORM POSITIVE_NEGATIVE_CHECKER
-                       ACCEPT GETCH
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
                    WHEN 4
                        PERFORM SUM_OR_TRIPLE
-                       ACCEPT GETCH
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
                    WHEN 5
                        PERFORM MULTIPLE_OF_3_OR_7
-                       ACCEPT GETCH
-      *            WHEN 6
-      *                PERFORM GROSS_PAY_AND_COMMISSION
-      *                ACCEPT GETCH
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
+                   WHEN 6
+      *> Payroll is the only option gated by a password,
+      *> since it is the only one exposing sales/commission figures.
+                       PERFORM AUTHENTICATE_PAYROLL_CLERK
+                       IF WS-AUTH-OK = "Y"
+                           PERFORM GROSS_PAY_AND_COMMISSION
+                       ELSE
+                           MOVE "Access denied. Payroll clerks only."
+                               TO WS-BATCH-RESULT
+                           PERFORM EMIT-RESULT-LINE
+                       END-IF
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
       *            WHEN 7
       *                PERFORM LARGEST_OF_TWO
       *                ACCEPT GETCH
@@ -71,94 +366,653 @@
       *            WHEN 9
       *                PERFORM EQUIVALENT_GRADE
       *                ACCEPT GETCH
-      *            WHEN 10
-      *                PERFORM CLOSEST_TO_100
-      *                ACCEPT GETCH
+                   WHEN 10
+                       PERFORM CLOSEST_TO_100
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
                    WHEN 11
-                       DISPLAY "Exiting Program..."
+                       PERFORM WEIGHTED_GWA_CALCULATOR
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
+                   WHEN 12
+                       PERFORM WAREHOUSE_REORDER_REPORT
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
+                   WHEN 13
+                       PERFORM TOP_PERFORMERS_REPORT
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
+                   WHEN 14
+                       PERFORM STUDENT_MASTER_MAINTENANCE
+                       IF WS-BATCH-MODE = "N" ACCEPT GETCH END-IF
+                   WHEN 15
+                       IF WS-BATCH-MODE = "N"
+                           DISPLAY "Exiting Program..."
+                       END-IF
                    WHEN OTHER
-                       DISPLAY "Invalid choice. (1-11)"
+                       MOVE "Invalid choice. (1-15)" TO WS-BATCH-RESULT
+                       PERFORM EMIT-RESULT-LINE
                END-EVALUATE
            END-PERFORM.
-           
+
+           IF WS-PAYSLIP-OPENED = "Y"
+               CLOSE PAYSLIP-FILE
+           END-IF.
+           IF WS-PAYROLL-CSV-OPENED = "Y"
+               CLOSE PAYROLL-CSV
+           END-IF.
+           IF WS-AUDIT-OPENED = "Y"
+               CLOSE AUDIT-LOG
+           END-IF.
+           IF WS-BATCH-MODE = "Y"
+               CLOSE TRANSACTION-CARDS
+               CLOSE BATCH-OUTPUT
+           END-IF.
+           CLOSE STUDENT-MASTER.
+           PERFORM WRITE_CONTROL_TOTALS.
            STOP RUN.
 
+       INIT-BATCH-MODE.
+      *> TRANSACTION-CARDS present means an overnight batch
+      *> deck is queued - drive the menu unattended from it instead
+      *> of waiting on a terminal.
+           OPEN INPUT TRANSACTION-CARDS.
+           IF WS-TC-FILE-STATUS = "00"
+               MOVE "Y" TO WS-BATCH-MODE
+               OPEN OUTPUT BATCH-OUTPUT
+           ELSE
+               MOVE "N" TO WS-BATCH-MODE
+           END-IF.
+
+       READ-TRANSACTION-CARD.
+           ADD 1 TO WS-BATCH-CARD-COUNT.
+           READ TRANSACTION-CARDS
+               AT END
+                   MOVE "Y" TO WS-BATCH-EOF
+                   MOVE 15 TO CHOICE
+               NOT AT END
+                   MOVE TC-CHOICE TO CHOICE
+           END-READ.
+
+       EMIT-RESULT-LINE.
+           IF WS-BATCH-MODE = "Y"
+               MOVE WS-BATCH-CARD-COUNT TO BR-CARD-NO
+               MOVE CHOICE TO BR-CHOICE
+               MOVE WS-BATCH-RESULT TO BR-RESULT
+               WRITE BATCH-RESULT-REC
+           ELSE
+               DISPLAY WS-BATCH-RESULT
+           END-IF.
+
+       WRITE_CONTROL_TOTALS.
+      *> Snapshot this run's control totals for the nightly
+      *> RECONCILE program to cross-foot against a manually keyed
+      *> control record.
+           MOVE WS-CTL-SUM-TOTAL TO CTL-SUM-TOTAL.
+           MOVE WS-CTL-GROSS-TOTAL TO CTL-GROSS-TOTAL.
+           MOVE WS-CTL-COMM-TOTAL TO CTL-COMM-TOTAL.
+           MOVE WS-CTL-EVEN-COUNT TO CTL-EVEN-COUNT.
+           MOVE WS-CTL-ODD-COUNT TO CTL-ODD-COUNT.
+           OPEN OUTPUT CONTROL-TOTALS.
+           WRITE CTL-TOTALS-REC.
+           CLOSE CONTROL-TOTALS.
+
+       WRITE_AUDIT_LOG.
+      *> One line per CHOICE, plus a follow-up line once the
+      *> paragraph's key inputs (e.g. payroll's EMPLOYEE_ID/amount)
+      *> have been collected, so a bad number can be traced later.
+           IF WS-AUDIT-OPENED = "N"
+               OPEN EXTEND AUDIT-LOG
+               IF WS-AL-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG
+               END-IF
+               MOVE "Y" TO WS-AUDIT-OPENED
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP.
+           MOVE CHOICE TO AL-CHOICE.
+           MOVE WS-AUDIT-DETAIL TO AL-KEY-INPUT.
+           WRITE AUDIT-LOG-REC.
+
        EVEN_ODD_IDENTIFIER.
-           DISPLAY "Enter a number(0-99): " NO ADVANCING.
-           ACCEPT USER_INPUT.
-           DIVIDE USER_INPUT BY 2 GIVING NUM REMAINDER REMAINDER_HOLDER.
-           IF REMAINDER_HOLDER = 0
-               DISPLAY "The number is Even."
+      *> The batch equivalent of this single-number check is
+      *> TRANSUM.cbl, which classifies a whole day's TRANSACTION-FILE
+      *> as credit/debit/void instead of parity-checking one ACCEPT.
+           IF WS-BATCH-MODE = "Y"
+               MOVE TC-INPUT-1 TO WS-RAW-INPUT
            ELSE
-               DISPLAY "The number is Odd."
+               DISPLAY "Enter a number(0-99): " NO ADVANCING
+               ACCEPT WS-RAW-INPUT
            END-IF.
-           
+      *> Reject non-numeric/out-of-range entries instead of
+      *> letting a bad ACCEPT corrupt the DIVIDE below.
+           MOVE "EVEN_ODD_IDENTIFIER" TO WS-NUMEDIT-PARA.
+           MOVE 0 TO WS-NUMEDIT-MIN.
+           MOVE 99 TO WS-NUMEDIT-MAX.
+           CALL "NUMEDIT" USING WS-NUMEDIT-PARA WS-RAW-INPUT
+               WS-NUMEDIT-MIN WS-NUMEDIT-MAX WS-NUMEDIT-RESULT
+               WS-NUMEDIT-VALID.
+           IF WS-NUMEDIT-VALID = "N"
+               MOVE "Invalid input - logged to exception file."
+                   TO WS-BATCH-RESULT
+               PERFORM EMIT-RESULT-LINE
+           ELSE
+               MOVE WS-NUMEDIT-RESULT TO USER_INPUT
+               DIVIDE USER_INPUT BY 2 GIVING NUM
+                   REMAINDER REMAINDER_HOLDER
+               IF REMAINDER_HOLDER = 0
+                   MOVE "The number is Even." TO WS-BATCH-RESULT
+                   ADD 1 TO WS-CTL-EVEN-COUNT
+               ELSE
+                   MOVE "The number is Odd." TO WS-BATCH-RESULT
+                   ADD 1 TO WS-CTL-ODD-COUNT
+               END-IF
+               PERFORM EMIT-RESULT-LINE
+           END-IF.
+
 
        AVERAGE_CALCULATOR.
-           DISPLAY "Enter Prelim score: " NO ADVANCING.
-           ACCEPT PRELIM.
-           DISPLAY "Enter Midterm score: " NO ADVANCING.
-           ACCEPT MIDTERM.
-           DISPLAY "Enter Finals score: " NO ADVANCING.
-           ACCEPT FINALS.
+      *> Batch-feed from STUDENT-SCORES, same as the
+      *> near-identical paragraph in 01_IF_STATEMENTS.
+           MOVE "N" TO WS-EOF-SWITCH.
+      *> Class-level control-break accumulators, reset here
+      *> so re-running the report mid-session starts a fresh section.
+           MOVE 0 TO WS-CLASS-COUNT.
+           MOVE 0 TO WS-CLASS-SUM.
+           MOVE 0 TO WS-CLASS-HIGH.
+           MOVE 999 TO WS-CLASS-LOW.
+           MOVE 0 TO WS-CLASS-PASS-COUNT.
+           MOVE 0 TO WS-CLASS-FAIL-COUNT.
+           OPEN INPUT STUDENT-SCORES.
+      *> Persist to STUDENT-MASTER, same as
+      *> 01_IF_STATEMENTS - the file itself is opened once for the
+      *> whole run (see PROCEDURE DIVISION) and shared with the GWA/
+      *> dean's-list report, not opened/closed on every call here.
+           DISPLAY "===== GRADE REPORT =====".
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ STUDENT-SCORES
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM AVERAGE_CALCULATOR_DETAIL
+               END-READ
+           END-PERFORM.
+           PERFORM CLASS_SUMMARY_TRAILER.
+           CLOSE STUDENT-SCORES.
+
+       OPEN-STUDENT-MASTER.
+           OPEN I-O STUDENT-MASTER.
+           IF WS-SM-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF.
+
+      *> Add/change/delete maintenance sweep against the
+      *> STUDENT-MASTER handle opened once for the whole run,
+      *> so a mistyped student number or a transfer-out gets corrected
+      *> through a logged transaction instead of the data file being
+      *> hand-edited.
+       STUDENT_MASTER_MAINTENANCE.
+           MOVE "N" TO WS-MAINT-EOF.
+           OPEN INPUT MAINT-TRANS.
+           OPEN OUTPUT MAINT-LOG.
+           PERFORM UNTIL WS-MAINT-EOF = "Y"
+               READ MAINT-TRANS
+                   AT END
+                       MOVE "Y" TO WS-MAINT-EOF
+                   NOT AT END
+                       PERFORM STUDENT_MASTER_MAINTENANCE_DETAIL
+               END-READ
+           END-PERFORM.
+           CLOSE MAINT-TRANS.
+           CLOSE MAINT-LOG.
+           MOVE "Maintenance sweep complete - see MAINTLOG.DAT."
+               TO WS-BATCH-RESULT.
+           PERFORM EMIT-RESULT-LINE.
+
+       STUDENT_MASTER_MAINTENANCE_DETAIL.
+           MOVE MT-ID TO SM-ID.
+           EVALUATE TRUE
+               WHEN MT-ADD
+                   READ STUDENT-MASTER KEY IS SM-ID
+                       INVALID KEY
+                           PERFORM ADD-STUDENT-MASTER-RECORD
+                       NOT INVALID KEY
+                           MOVE "REJECTED - ID ALREADY EXISTS"
+                               TO WS-MAINT-RESULT
+                   END-READ
+               WHEN MT-CHANGE
+                   READ STUDENT-MASTER KEY IS SM-ID
+                       INVALID KEY
+                           MOVE "REJECTED - ID NOT ON FILE"
+                               TO WS-MAINT-RESULT
+                       NOT INVALID KEY
+                           PERFORM CHANGE-STUDENT-MASTER-RECORD
+                   END-READ
+               WHEN MT-DELETE
+                   READ STUDENT-MASTER KEY IS SM-ID
+                       INVALID KEY
+                           MOVE "REJECTED - ID NOT ON FILE"
+                               TO WS-MAINT-RESULT
+                       NOT INVALID KEY
+                           DELETE STUDENT-MASTER RECORD
+                           MOVE "DELETED" TO WS-MAINT-RESULT
+                   END-READ
+               WHEN OTHER
+                   MOVE "REJECTED - UNKNOWN ACTION CODE"
+                       TO WS-MAINT-RESULT
+           END-EVALUATE.
+           MOVE FUNCTION CURRENT-DATE TO ML-TIMESTAMP.
+           MOVE MT-ACTION TO ML-ACTION.
+           MOVE MT-ID TO ML-ID.
+           MOVE WS-MAINT-RESULT TO ML-RESULT.
+           WRITE MAINT-LOG-REC.
+
+       ADD-STUDENT-MASTER-RECORD.
+           MOVE MT-NAME TO SM-NAME.
+           MOVE MT-PRELIM TO SM-PRELIM.
+           MOVE MT-MIDTERM TO SM-MIDTERM.
+           MOVE MT-FINALS TO SM-FINALS.
+           MOVE 0 TO SM-AVERAGE.
+           MOVE SPACES TO SM-REMARK.
+           WRITE STU-MASTER-REC.
+           MOVE "ADDED" TO WS-MAINT-RESULT.
+
+       CHANGE-STUDENT-MASTER-RECORD.
+           MOVE MT-NAME TO SM-NAME.
+           MOVE MT-PRELIM TO SM-PRELIM.
+           MOVE MT-MIDTERM TO SM-MIDTERM.
+           MOVE MT-FINALS TO SM-FINALS.
+           REWRITE STU-MASTER-REC.
+           MOVE "CHANGED" TO WS-MAINT-RESULT.
+
+       AVERAGE_CALCULATOR_DETAIL.
+           MOVE STU-PRELIM TO PRELIM.
+           MOVE STU-MIDTERM TO MIDTERM.
+           MOVE STU-FINALS TO FINALS.
            COMPUTE AVERAGE = (PRELIM + MIDTERM + FINALS) / 3.
-           DISPLAY "Average score: " AVERAGE.
-           IF AVERAGE >= 70
-               DISPLAY "Remark: Passed."
+      *> Same shared GRADE-SCALE lookup as 01_IF_STATEMENTS,
+      *> replacing the old flat 70-cutoff pass/fail remark and the
+      *> unused, differently-tiered EQUIVALENT_GRADE paragraph below.
+           MOVE AVERAGE TO WS-SCORE-WHOLE.
+           CALL "GRDLOOKUP" USING WS-SCORE-WHOLE WS-GRADE-POINT
+               WS-AVG-REMARK.
+           DISPLAY STU-ID " " STU-NAME " AVERAGE: " AVERAGE
+               " GRADE POINT: " WS-GRADE-POINT
+               " REMARK: " WS-AVG-REMARK.
+
+      *> Roll this student into the class-level control-break
+      *> trailer. A grade point below 5.00 (GRDLOOKUP's "no scale
+      *> match"/failing default) counts as passing, same cutoff the
+      *> old hardcoded EQUIVALENT_GRADE ladder used.
+           ADD 1 TO WS-CLASS-COUNT.
+           ADD AVERAGE TO WS-CLASS-SUM.
+           IF AVERAGE > WS-CLASS-HIGH
+               MOVE AVERAGE TO WS-CLASS-HIGH
+           END-IF.
+           IF AVERAGE < WS-CLASS-LOW
+               MOVE AVERAGE TO WS-CLASS-LOW
+           END-IF.
+           IF WS-GRADE-POINT < 5
+               ADD 1 TO WS-CLASS-PASS-COUNT
            ELSE
-               DISPLAY "Remark: Failed."
+               ADD 1 TO WS-CLASS-FAIL-COUNT
+           END-IF.
+
+           MOVE STU-ID TO SM-ID.
+           MOVE STU-NAME TO SM-NAME.
+           MOVE STU-PRELIM TO SM-PRELIM.
+           MOVE STU-MIDTERM TO SM-MIDTERM.
+           MOVE STU-FINALS TO SM-FINALS.
+           MOVE AVERAGE TO SM-AVERAGE.
+           MOVE WS-AVG-REMARK TO SM-REMARK.
+           WRITE STU-MASTER-REC.
+           IF WS-SM-FILE-STATUS = "22"
+               REWRITE STU-MASTER-REC
+           END-IF.
+
+       CLASS_SUMMARY_TRAILER.
+      *> Printed once, after every per-student detail line,
+      *> so a whole section's grade report ends with the numbers that
+      *> used to be hand-added afterward.
+           IF WS-CLASS-COUNT > 0
+               COMPUTE WS-CLASS-AVERAGE = WS-CLASS-SUM / WS-CLASS-COUNT
+               DISPLAY "----- CLASS SUMMARY -----"
+               DISPLAY "STUDENTS: " WS-CLASS-COUNT
+               DISPLAY "CLASS AVERAGE: " WS-CLASS-AVERAGE
+               DISPLAY "HIGHEST SCORE: " WS-CLASS-HIGH
+               DISPLAY "LOWEST SCORE: " WS-CLASS-LOW
+               DISPLAY "PASSED: " WS-CLASS-PASS-COUNT
+                   " FAILED: " WS-CLASS-FAIL-COUNT
            END-IF.
 
        POSITIVE_NEGATIVE_CHECKER.
-           DISPLAY "Enter a number: " NO ADVANCING.
-           ACCEPT USER_INPUT.
-           IF USER_INPUT > 0
-               DISPLAY "The number is Positive."
-           ELSE IF USER_INPUT < 0
-               DISPLAY "The number is Negative."
+      *> Grown from one ACCEPT'd USER_INPUT sign test into a
+      *> full bank-statement reconciliation - LEDGER-ENTRIES against
+      *> BANK-STATEMENT, side by side by reference ID, classified
+      *> matched/unmatched/sign-mismatched, with an ending-balance
+      *> tie-out trailer. Same match/merge shape as the
+      *> CURRENT-SCORES/PRIOR-SCORES reconciliation in 02_CONDITIONAL.
+           MOVE "N" TO WS-LEDGER-DONE.
+           MOVE "N" TO WS-BANK-DONE.
+           MOVE 0 TO WS-LEDGER-ENDING-BAL.
+           MOVE 0 TO WS-BANK-ENDING-BAL.
+           OPEN INPUT LEDGER-ENTRIES.
+           OPEN INPUT BANK-STATEMENT.
+           OPEN OUTPUT BANK-RECON-REPORT.
+           PERFORM READ-LEDGER-ENTRY.
+           PERFORM READ-BANK-ENTRY.
+           PERFORM UNTIL WS-LEDGER-DONE = "Y" AND WS-BANK-DONE = "Y"
+               EVALUATE TRUE
+                   WHEN WS-LEDGER-DONE = "Y"
+                       PERFORM REPORT-BANK-ONLY
+                       PERFORM READ-BANK-ENTRY
+                   WHEN WS-BANK-DONE = "Y"
+                       PERFORM REPORT-LEDGER-ONLY
+                       PERFORM READ-LEDGER-ENTRY
+                   WHEN LE-REF-ID < BE-REF-ID
+                       PERFORM REPORT-LEDGER-ONLY
+                       PERFORM READ-LEDGER-ENTRY
+                   WHEN LE-REF-ID > BE-REF-ID
+                       PERFORM REPORT-BANK-ONLY
+                       PERFORM READ-BANK-ENTRY
+                   WHEN OTHER
+                       PERFORM REPORT-MATCHED-PAIR
+                       PERFORM READ-LEDGER-ENTRY
+                       PERFORM READ-BANK-ENTRY
+               END-EVALUATE
+           END-PERFORM.
+           MOVE WS-LEDGER-ENDING-BAL TO BT-LEDGER-ENDING-BAL.
+           MOVE WS-BANK-ENDING-BAL TO BT-BANK-ENDING-BAL.
+           IF WS-LEDGER-ENDING-BAL = WS-BANK-ENDING-BAL
+               MOVE "BALANCED" TO BT-TIE-OUT
+           ELSE
+               MOVE "OUT OF BALANCE" TO BT-TIE-OUT
+           END-IF.
+           WRITE BANK-RECON-TRAILER-REC.
+           CLOSE LEDGER-ENTRIES.
+           CLOSE BANK-STATEMENT.
+           CLOSE BANK-RECON-REPORT.
+           MOVE "Reconciliation complete - see RECONBNK.DAT."
+               TO WS-BATCH-RESULT.
+           PERFORM EMIT-RESULT-LINE.
+
+       READ-LEDGER-ENTRY.
+           READ LEDGER-ENTRIES
+               AT END
+                   MOVE "Y" TO WS-LEDGER-DONE
+               NOT AT END
+                   ADD LE-AMOUNT TO WS-LEDGER-ENDING-BAL
+           END-READ.
+
+       READ-BANK-ENTRY.
+           READ BANK-STATEMENT
+               AT END
+                   MOVE "Y" TO WS-BANK-DONE
+               NOT AT END
+                   ADD BE-AMOUNT TO WS-BANK-ENDING-BAL
+           END-READ.
+
+       REPORT-LEDGER-ONLY.
+           MOVE LE-REF-ID TO BR-REF-ID.
+           MOVE LE-AMOUNT TO BR-LEDGER-AMT.
+           MOVE 0 TO BR-BANK-AMT.
+           MOVE "UNMATCHED" TO BR-STATUS.
+           WRITE BANK-RECON-DETAIL-REC.
+
+       REPORT-BANK-ONLY.
+           MOVE BE-REF-ID TO BR-REF-ID.
+           MOVE 0 TO BR-LEDGER-AMT.
+           MOVE BE-AMOUNT TO BR-BANK-AMT.
+           MOVE "UNMATCHED" TO BR-STATUS.
+           WRITE BANK-RECON-DETAIL-REC.
+
+       REPORT-MATCHED-PAIR.
+           MOVE LE-REF-ID TO BR-REF-ID.
+           MOVE LE-AMOUNT TO BR-LEDGER-AMT.
+           MOVE BE-AMOUNT TO BR-BANK-AMT.
+           IF LE-AMOUNT = BE-AMOUNT
+               MOVE "MATCHED" TO BR-STATUS
+           ELSE IF LE-AMOUNT = (BE-AMOUNT * -1)
+               MOVE "SIGN-MISMATCH" TO BR-STATUS
            ELSE
-               DISPLAY "The number is Zero."
+               MOVE "UNMATCHED" TO BR-STATUS
            END-IF.
+           WRITE BANK-RECON-DETAIL-REC.
 
        SUM_OR_TRIPLE.
-           DISPLAY "Enter first number: " NO ADVANCING.
-           ACCEPT NUM1.
-           DISPLAY "Enter second number: " NO ADVANCING.
-           ACCEPT NUM2.
+      *> Grown from one ACCEPT'd NUM1/NUM2 pair into a batch
+      *> adder over NUM-PAIRS, with a running total per record and a
+      *> grand total at end-of-file written to ADD-SUMMARY-REPORT -
+      *> the control-totaled adding tape the old system used to give
+      *> us. This also drops the old "Triple their sum: " line's bug
+      *> of displaying USER_INPUT instead of the computed result.
+           MOVE "N" TO WS-ADD-EOF.
+           MOVE 0 TO WS-ADD-RUNNING-TOTAL.
+           OPEN INPUT NUM-PAIRS.
+           OPEN OUTPUT ADD-SUMMARY-REPORT.
+           PERFORM UNTIL WS-ADD-EOF = "Y"
+               READ NUM-PAIRS
+                   AT END
+                       MOVE "Y" TO WS-ADD-EOF
+                   NOT AT END
+                       PERFORM SUM_OR_TRIPLE_DETAIL
+               END-READ
+           END-PERFORM.
+           MOVE WS-ADD-RUNNING-TOTAL TO AT-GRAND-TOTAL.
+           WRITE ADD-TRAILER-REC.
+           CLOSE NUM-PAIRS.
+           CLOSE ADD-SUMMARY-REPORT.
+           MOVE WS-ADD-RUNNING-TOTAL TO WS-CTL-SUM-TOTAL.
+           MOVE "Adding tape complete - see ADDRPT.DAT."
+               TO WS-BATCH-RESULT.
+           PERFORM EMIT-RESULT-LINE.
+
+       SUM_OR_TRIPLE_DETAIL.
+           MOVE NP-NUM1 TO NUM1.
+           MOVE NP-NUM2 TO NUM2.
            IF NUM1 = NUM2
-               COMPUTE NUM = (NUM1 + NUM2) * 3
-               DISPLAY "Triple their sum: " USER_INPUT
+               COMPUTE WS-ADD-RESULT = (NUM1 + NUM2) * 3
            ELSE
-               COMPUTE NUM = NUM1 + NUM2
-               DISPLAY "Sum: " NUM
+               COMPUTE WS-ADD-RESULT = NUM1 + NUM2
            END-IF.
+           ADD WS-ADD-RESULT TO WS-ADD-RUNNING-TOTAL.
+           MOVE NP-NUM1 TO AD-NUM1.
+           MOVE NP-NUM2 TO AD-NUM2.
+           MOVE WS-ADD-RESULT TO AD-RESULT.
+           MOVE WS-ADD-RUNNING-TOTAL TO AD-RUNNING-TOTAL.
+           WRITE ADD-DETAIL-REC.
 
        MULTIPLE_OF_3_OR_7.
-           DISPLAY "Enter a positive number: " NO ADVANCING.
-           ACCEPT USER_INPUT.
-      *    compute REM_1 = FUNCTION MOD (USER_INPUT 3)
-           
-      *    DIVIDE USER_INPUT BY 3 GIVING QUOTIENT REMAINDER REM_1
-      *    DIVIDE USER_INPUT BY 7 GIVING QUOTIENT REMAINDER REM_2
-      
-           IF FUNCTION MOD (USER_INPUT 3) = 0  AND FUNCTION MOD
-      -     (USER_INPUT 7) = 0
-               DISPLAY "The number is a multiple of 3 and 7."
-           ELSE IF FUNCTION MOD(USER_INPUT 3) = 0
-               DISPLAY "The number is a multiple of 3."
-           ELSE IF FUNCTION MOD (USER_INPUT 7) = 0
-               DISPLAY "The number is a multiple of 7."
+      *> Swept into a divisor-driven batch check-digit
+      *> validator over INVOICE-FILE instead of one hardcoded
+      *> 3-and-7 ACCEPT. The divisors come from DIVISOR-CONTROL so a
+      *> new invoice-numbering scheme is a data change, not a
+      *> recompile.
+           PERFORM LOAD-DIVISOR-CONTROL.
+           MOVE "N" TO WS-INVOICE-EOF.
+           OPEN INPUT INVOICE-FILE.
+           OPEN OUTPUT INVOICE-EXCEPTIONS.
+           PERFORM UNTIL WS-INVOICE-EOF = "Y"
+               READ INVOICE-FILE
+                   AT END
+                       MOVE "Y" TO WS-INVOICE-EOF
+                   NOT AT END
+                       PERFORM MULTIPLE_OF_3_OR_7_DETAIL
+               END-READ
+           END-PERFORM.
+           CLOSE INVOICE-FILE.
+           CLOSE INVOICE-EXCEPTIONS.
+           MOVE "Invoice sweep complete - see INVEXCP.DAT."
+               TO WS-BATCH-RESULT.
+           PERFORM EMIT-RESULT-LINE.
+
+       LOAD-DIVISOR-CONTROL.
+           OPEN INPUT DIVISOR-CONTROL.
+           IF WS-DC-FILE-STATUS = "00"
+               READ DIVISOR-CONTROL
+                   NOT AT END
+                       MOVE DC-DIVISOR-1 TO WS-DIVISOR-1
+                       MOVE DC-DIVISOR-2 TO WS-DIVISOR-2
+               END-READ
+               CLOSE DIVISOR-CONTROL
+           END-IF.
+
+       MULTIPLE_OF_3_OR_7_DETAIL.
+           IF FUNCTION MOD (IV-NUMBER WS-DIVISOR-1) = 0
+               OR FUNCTION MOD (IV-NUMBER WS-DIVISOR-2) = 0
+               CONTINUE
+           ELSE
+               MOVE IV-NUMBER TO IE-NUMBER
+               STRING "NOT A MULTIPLE OF " WS-DIVISOR-1 " OR "
+                   WS-DIVISOR-2 DELIMITED BY SIZE INTO IE-REASON
+               WRITE INVOICE-EXCEPTION-REC
+           END-IF.
+
+       AUTHENTICATE_PAYROLL_CLERK.
+           MOVE "N" TO WS-AUTH-OK.
+           IF WS-BATCH-MODE = "Y"
+               MOVE TC-INPUT-1 TO WS-ENTERED-PW
+           ELSE
+               DISPLAY "Enter payroll clerk password: " NO ADVANCING
+               ACCEPT WS-ENTERED-PW
+           END-IF.
+           MOVE "N" TO WS-PWD-EOF.
+           OPEN INPUT PASSWORD-FILE.
+           PERFORM UNTIL WS-PWD-EOF = "Y" OR WS-AUTH-OK = "Y"
+               READ PASSWORD-FILE
+                   AT END
+                       MOVE "Y" TO WS-PWD-EOF
+                   NOT AT END
+                       IF PWD-REC = WS-ENTERED-PW
+                           MOVE "Y" TO WS-AUTH-OK
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PASSWORD-FILE.
+
+       GROSS_PAY_AND_COMMISSION.
+      *> A real payroll run - deductions against GROSS_PAY
+      *> and COMMISSION, with a payslip record written for the
+      *> employee instead of just a DISPLAY of the gross figure.
+           IF WS-BATCH-MODE = "Y"
+               MOVE TC-INPUT-2 TO EMPLOYEE_ID
+               MOVE TC-INPUT-3 TO WS-RAW-INPUT
+           ELSE
+               DISPLAY "Enter employee ID: " NO ADVANCING
+               ACCEPT EMPLOYEE_ID
+               DISPLAY "Enter sales amount: " NO ADVANCING
+               ACCEPT WS-RAW-INPUT
+           END-IF.
+      *> Reject non-numeric/out-of-range sales figures instead of
+      *> letting a bad ACCEPT or a malformed batch card corrupt the
+      *> commission/gross-pay computation below.
+           MOVE "GROSS_PAY_AND_COMMISSION" TO WS-NUMEDIT-PARA.
+           MOVE 0 TO WS-NUMEDIT-MIN.
+           MOVE 9999 TO WS-NUMEDIT-MAX.
+           CALL "NUMEDIT" USING WS-NUMEDIT-PARA WS-RAW-INPUT
+               WS-NUMEDIT-MIN WS-NUMEDIT-MAX WS-NUMEDIT-RESULT
+               WS-NUMEDIT-VALID.
+           IF WS-NUMEDIT-VALID = "N"
+               STRING "EMP=" EMPLOYEE_ID " SALES=INVALID"
+                   DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+               PERFORM WRITE_AUDIT_LOG
+               MOVE "Invalid sales amount - logged to audit log."
+                   TO WS-BATCH-RESULT
+               PERFORM EMIT-RESULT-LINE
+           ELSE
+               MOVE WS-NUMEDIT-RESULT TO SALES_AMOUNT
+               STRING "EMP=" EMPLOYEE_ID " SALES=" SALES_AMOUNT
+                   DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+               PERFORM WRITE_AUDIT_LOG
+               PERFORM COMPUTE-GROSS-PAY-AND-COMMISSION
+           END-IF.
+
+       COMPUTE-GROSS-PAY-AND-COMMISSION.
+      *> Tiered commission rate, not a flat 10%.
+           PERFORM GET_COMMISSION_RATE.
+           COMPUTE COMMISSION = SALES_AMOUNT * WS-COMM-RATE.
+           COMPUTE GROSS_PAY = SALES_AMOUNT + COMMISSION.
+           COMPUTE SSS_DEDUCTION = GROSS_PAY * 0.045.
+           COMPUTE PHILHEALTH_DEDUCTION = GROSS_PAY * 0.02.
+           MOVE 100 TO PAGIBIG_DEDUCTION.
+           COMPUTE WTAX_DEDUCTION = GROSS_PAY * 0.10.
+           COMPUTE TOTAL_DEDUCTIONS = SSS_DEDUCTION +
+               PHILHEALTH_DEDUCTION + PAGIBIG_DEDUCTION +
+               WTAX_DEDUCTION.
+           COMPUTE NET_PAY = GROSS_PAY - TOTAL_DEDUCTIONS.
+           IF WS-BATCH-MODE = "Y"
+               STRING "Gross Pay: " GROSS_PAY " Commission: " COMMISSION
+                   " Net Pay: " NET_PAY DELIMITED BY SIZE
+                   INTO WS-BATCH-RESULT
+               PERFORM EMIT-RESULT-LINE
            ELSE
-               DISPLAY "The number is neither a multiple of 3 nor 7."
+               DISPLAY "Gross Pay: " GROSS_PAY
+               DISPLAY "Commission: " COMMISSION
+               DISPLAY "SSS: " SSS_DEDUCTION
+                   " PhilHealth: " PHILHEALTH_DEDUCTION
+               DISPLAY "Pag-IBIG: " PAGIBIG_DEDUCTION
+                   " Withholding Tax: " WTAX_DEDUCTION
+               DISPLAY "Net Pay: " NET_PAY
+           END-IF.
+           ADD GROSS_PAY TO WS-CTL-GROSS-TOTAL.
+           ADD COMMISSION TO WS-CTL-COMM-TOTAL.
+           PERFORM WRITE_PAYSLIP.
+
+       WRITE_PAYSLIP.
+           IF WS-PAYSLIP-OPENED = "N"
+               OPEN OUTPUT PAYSLIP-FILE
+               MOVE "Y" TO WS-PAYSLIP-OPENED
+           END-IF.
+           MOVE EMPLOYEE_ID TO PS-EMP-ID.
+           MOVE SALES_AMOUNT TO PS-SALES-AMOUNT.
+           MOVE COMMISSION TO PS-COMMISSION.
+           MOVE GROSS_PAY TO PS-GROSS-PAY.
+           MOVE SSS_DEDUCTION TO PS-SSS-DED.
+           MOVE PHILHEALTH_DEDUCTION TO PS-PHILHEALTH-DED.
+           MOVE PAGIBIG_DEDUCTION TO PS-PAGIBIG-DED.
+           MOVE WTAX_DEDUCTION TO PS-WTAX-DED.
+           MOVE TOTAL_DEDUCTIONS TO PS-TOTAL-DED.
+           MOVE NET_PAY TO PS-NET-PAY.
+           WRITE PAYSLIP-REC.
+           PERFORM WRITE-PAYROLL-CSV.
+
+       WRITE-PAYROLL-CSV.
+      *> Finance's spreadsheet extract alongside the payslip
+      *> print file - employee, sales, gross pay, commission.
+           IF WS-PAYROLL-CSV-OPENED = "N"
+               OPEN OUTPUT PAYROLL-CSV
+               MOVE "Y" TO WS-PAYROLL-CSV-OPENED
+           END-IF.
+           STRING EMPLOYEE_ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               SALES_AMOUNT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               GROSS_PAY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               COMMISSION DELIMITED BY SIZE
+               INTO PC-LINE.
+           WRITE PAYROLL-CSV-REC.
+
+       GET_COMMISSION_RATE.
+           IF WS-COMM-TABLE-LOADED = "N"
+               PERFORM LOAD_COMMISSION_TABLE
            END-IF.
+           MOVE .050 TO WS-COMM-RATE.
+           PERFORM VARYING COMM-IDX FROM 1 BY 1 UNTIL COMM-IDX > 3
+               IF SALES_AMOUNT >= CT-LOW (COMM-IDX)
+                       AND SALES_AMOUNT <= CT-HIGH (COMM-IDX)
+                   MOVE CT-RATE (COMM-IDX) TO WS-COMM-RATE
+               END-IF
+           END-PERFORM.
 
-      *GROSS_PAY_AND_COMMISSION.
-      *    DISPLAY "Enter sales amount: " NO ADVANCING.
-      *    ACCEPT SALES_AMOUNT.
-      *    COMPUTE GROSS_PAY = SALES_AMOUNT * 0.10 + SALES_AMOUNT
-      *    COMPUTE COMMISSION = SALES_AMOUNT * 0.10
-      *    DISPLAY "Gross Pay: " GROSS_PAY
-      *    DISPLAY "Commission: " COMMISSION.
+       LOAD_COMMISSION_TABLE.
+           MOVE 0 TO CT-LOW (1).
+           MOVE 999 TO CT-HIGH (1).
+           MOVE .050 TO CT-RATE (1).
+           MOVE 1000 TO CT-LOW (2).
+           MOVE 4999 TO CT-HIGH (2).
+           MOVE .100 TO CT-RATE (2).
+           MOVE 5000 TO CT-LOW (3).
+           MOVE 999999 TO CT-HIGH (3).
+           MOVE .150 TO CT-RATE (3).
+           MOVE "Y" TO WS-COMM-TABLE-LOADED.
 
       *LARGEST_OF_TWO.
       *    DISPLAY "Enter first number: " NO ADVANCING.
@@ -173,22 +1027,116 @@
       *        DISPLAY "Both numbers are equal."
       *    END-IF.
 
-      *SMALLEST_OF_THREE.
-      *    DISPLAY "Enter first number: " NO ADVANCING.
-      *    ACCEPT NUM1.
-      *    DISPLAY "Enter second number: " NO ADVANCING.
-      *    ACCEPT NUM2.
-      *    DISPLAY "Enter third number: " NO ADVANCING.
-      *    ACCEPT NUM3.
-      *    MOVE NUM1 TO SMALLEST.
-      *    IF NUM2 < SMALLEST
-      *        MOVE NUM2 TO SMALLEST
-      *    END-IF.
-      *    IF NUM3 < SMALLEST
-      *        MOVE NUM3 TO SMALLEST
-      *    END-IF.
-      *    DISPLAY "The smallest number is: " SMALLEST.
+      *> LARGEST_OF_TWO's two-ACCEPT greater-than comparison
+      *> grown into a full ranking sweep over SCORE-ENTRIES, sorted
+      *> high to low and written out with an explicit tie call-out.
+      *> Uses the same read-ahead control-break shape as
+      *> WEIGHTED_GWA_CALCULATOR - a rank isn't final until the next
+      *> entry's score is known to match it or not.
+       TOP_PERFORMERS_REPORT.
+           SORT RANK-SORT-WORK ON DESCENDING KEY RS-SCORE
+               USING SCORE-ENTRIES
+               GIVING SORTED-ENTRIES.
+           MOVE "N" TO WS-RANK-EOF.
+           MOVE "N" TO WS-RANK-PEND-TIE.
+           MOVE 0 TO WS-RANK-SEQ.
+           OPEN INPUT SORTED-ENTRIES.
+           OPEN OUTPUT TOP-PERFORMERS.
+           READ SORTED-ENTRIES
+               AT END
+                   MOVE "Y" TO WS-RANK-EOF
+               NOT AT END
+                   PERFORM TOP_PERFORMERS_FIRST
+           END-READ.
+           PERFORM UNTIL WS-RANK-EOF = "Y"
+               READ SORTED-ENTRIES
+                   AT END
+                       MOVE "Y" TO WS-RANK-EOF
+                       PERFORM WRITE-PENDING-TOP-PERFORMER
+                   NOT AT END
+                       PERFORM TOP_PERFORMERS_DETAIL
+               END-READ
+           END-PERFORM.
+           CLOSE SORTED-ENTRIES.
+           CLOSE TOP-PERFORMERS.
+           MOVE "Ranking complete - see TOPPERF.DAT."
+               TO WS-BATCH-RESULT.
+           PERFORM EMIT-RESULT-LINE.
+
+       TOP_PERFORMERS_FIRST.
+           ADD 1 TO WS-RANK-SEQ.
+           MOVE WS-RANK-SEQ TO WS-RANK-PEND-RANK.
+           MOVE SO-NAME TO WS-RANK-PEND-NAME.
+           MOVE SO-SCORE TO WS-RANK-PEND-SCORE.
+           MOVE "N" TO WS-RANK-PEND-TIE.
+
+       TOP_PERFORMERS_DETAIL.
+           ADD 1 TO WS-RANK-SEQ.
+           IF SO-SCORE = WS-RANK-PEND-SCORE
+               MOVE "Y" TO WS-RANK-PEND-TIE
+               PERFORM WRITE-PENDING-TOP-PERFORMER
+               MOVE SO-NAME TO WS-RANK-PEND-NAME
+               MOVE SO-SCORE TO WS-RANK-PEND-SCORE
+               MOVE "Y" TO WS-RANK-PEND-TIE
+           ELSE
+               PERFORM WRITE-PENDING-TOP-PERFORMER
+               MOVE WS-RANK-SEQ TO WS-RANK-PEND-RANK
+               MOVE SO-NAME TO WS-RANK-PEND-NAME
+               MOVE SO-SCORE TO WS-RANK-PEND-SCORE
+               MOVE "N" TO WS-RANK-PEND-TIE
+           END-IF.
+
+       WRITE-PENDING-TOP-PERFORMER.
+           MOVE WS-RANK-PEND-RANK TO TP-RANK.
+           MOVE WS-RANK-PEND-NAME TO TP-NAME.
+           MOVE WS-RANK-PEND-SCORE TO TP-SCORE.
+           IF WS-RANK-PEND-TIE = "Y"
+               MOVE "TIE" TO TP-TIE-FLAG
+           ELSE
+               MOVE SPACES TO TP-TIE-FLAG
+           END-IF.
+           WRITE TOP-PERFORMER-REC.
+
+      *> SMALLEST_OF_THREE's three-ACCEPT minimum repurposed
+      *> into a file-driven reorder-point sweep across three warehouse
+      *> locations per SKU, instead of three one-off NUM1/NUM2/NUM3
+      *> prompts.
+       WAREHOUSE_REORDER_REPORT.
+           MOVE "N" TO WS-STOCK-EOF.
+           OPEN INPUT STOCK-QTYS.
+           OPEN OUTPUT REORDER-REPORT.
+           PERFORM UNTIL WS-STOCK-EOF = "Y"
+               READ STOCK-QTYS
+                   AT END
+                       MOVE "Y" TO WS-STOCK-EOF
+                   NOT AT END
+                       PERFORM WAREHOUSE_REORDER_DETAIL
+               END-READ
+           END-PERFORM.
+           CLOSE STOCK-QTYS.
+           CLOSE REORDER-REPORT.
+           MOVE "Reorder sweep complete - see REORDER.DAT."
+               TO WS-BATCH-RESULT.
+           PERFORM EMIT-RESULT-LINE.
+
+       WAREHOUSE_REORDER_DETAIL.
+           MOVE SQ-QTY-LOC1 TO WS-LOWEST-QTY.
+           IF SQ-QTY-LOC2 < WS-LOWEST-QTY
+               MOVE SQ-QTY-LOC2 TO WS-LOWEST-QTY
+           END-IF.
+           IF SQ-QTY-LOC3 < WS-LOWEST-QTY
+               MOVE SQ-QTY-LOC3 TO WS-LOWEST-QTY
+           END-IF.
+           IF WS-LOWEST-QTY < SQ-REORDER-POINT
+               MOVE SQ-SKU TO RR-SKU
+               MOVE WS-LOWEST-QTY TO RR-LOWEST-QTY
+               MOVE SQ-REORDER-POINT TO RR-REORDER-POINT
+               WRITE REORDER-REPORT-REC
+           END-IF.
 
+      *> Superseded by the GRADE-SCALE lookup now called from
+      *> AVERAGE_CALCULATOR_DETAIL (via GRDLOOKUP) - left commented
+      *> out here for history since option 9 never routed to it.
       *EQUIVALENT_GRADE.
       *    DISPLAY "Enter average grade: " NO ADVANCING.
       *    ACCEPT AVERAGE_GRADE.
@@ -204,18 +1152,143 @@
       *        DISPLAY "Equivalent Grade: 5.00"
       *    END-IF.
 
-      *CLOSEST_TO_100.
-      *    DISPLAY "Enter first number: " NO ADVANCING.
-      *    ACCEPT NUM1.
-      *    DISPLAY "Enter second number: " NO ADVANCING.
-      *    ACCEPT NUM2.
-      *    COMPUTE DIFFERENCE1 = ABS(100 - NUM1).
-      *    COMPUTE DIFFERENCE2 = ABS(100 - NUM2).
-      *    IF DIFFERENCE1 < DIFFERENCE2
-      *        DISPLAY "The number closest to 100 is: " NUM1
-      *    ELSE IF DIFFERENCE2 < DIFFERENCE1
-      *        DISPLAY "The number closest to 100 is: " NUM2
-      *    ELSE
-      *        DISPLAY "Both numbers are equally close to 100: " NUM1 " and " NUM2
-      *    END-IF.
-      *
+       CLOSEST_TO_100.
+      *> Swept into a configurable-target variance sweep over
+      *> READINGS-FILE instead of one hardcoded-100 ACCEPT'd pair. The
+      *> target and tolerance come from TARGET-CONTROL so a new QA
+      *> target is a data change, not a recompile.
+           PERFORM LOAD-TARGET-CONTROL.
+           MOVE "N" TO WS-READING-EOF.
+           OPEN INPUT READINGS-FILE.
+           OPEN OUTPUT VARIANCE-EXCEPTIONS.
+           PERFORM UNTIL WS-READING-EOF = "Y"
+               READ READINGS-FILE
+                   AT END
+                       MOVE "Y" TO WS-READING-EOF
+                   NOT AT END
+                       PERFORM CLOSEST_TO_100_DETAIL
+               END-READ
+           END-PERFORM.
+           CLOSE READINGS-FILE.
+           CLOSE VARIANCE-EXCEPTIONS.
+           MOVE "Variance sweep complete - see VAREXCP.DAT."
+               TO WS-BATCH-RESULT.
+           PERFORM EMIT-RESULT-LINE.
+
+       LOAD-TARGET-CONTROL.
+           OPEN INPUT TARGET-CONTROL.
+           IF WS-TGC-FILE-STATUS = "00"
+               READ TARGET-CONTROL
+                   NOT AT END
+                       MOVE TG-TARGET-VALUE TO WS-TARGET-VALUE
+                       MOVE TG-TOLERANCE TO WS-TOLERANCE
+               END-READ
+               CLOSE TARGET-CONTROL
+           END-IF.
+
+       CLOSEST_TO_100_DETAIL.
+           COMPUTE WS-DIFF-1 = FUNCTION ABS(WS-TARGET-VALUE - RV-NUM1).
+           COMPUTE WS-DIFF-2 = FUNCTION ABS(WS-TARGET-VALUE - RV-NUM2).
+           IF WS-DIFF-1 > WS-TOLERANCE OR WS-DIFF-2 > WS-TOLERANCE
+               MOVE RV-NUM1 TO VE-NUM1
+               MOVE RV-NUM2 TO VE-NUM2
+               MOVE WS-DIFF-1 TO VE-DIFF1
+               MOVE WS-DIFF-2 TO VE-DIFF2
+               MOVE "OUTSIDE ALLOWED TOLERANCE" TO VE-REASON
+               WRITE VARIANCE-EXCEPTION-REC
+           END-IF.
+
+       WEIGHTED_GWA_CALCULATOR.
+      *> Properly weighted GWA - sweeps GWA-SUBJECTS (one
+      *> line per subject per student, sorted by student ID) instead
+      *> of AVERAGE_CALCULATOR's flat PRELIM/MIDTERM/FINALS divide-by-3
+      *> over exactly three subjects. Units and term weights come from
+      *> the file/control record so a curriculum change is a data
+      *> change, not a recompile.
+           PERFORM LOAD-GWA-WEIGHTS.
+           MOVE "N" TO WS-GWA-EOF.
+           MOVE 0 TO WS-GWA-UNITS-SUM.
+           MOVE 0 TO WS-GWA-WEIGHTED-SUM.
+           OPEN INPUT GWA-SUBJECTS.
+           OPEN OUTPUT DEAN-LIST.
+           READ GWA-SUBJECTS
+               AT END
+                   MOVE "Y" TO WS-GWA-EOF
+               NOT AT END
+                   MOVE SJ-STU-ID TO WS-GWA-PREV-ID
+                   MOVE SJ-STU-NAME TO WS-GWA-PREV-NAME
+           END-READ.
+           PERFORM UNTIL WS-GWA-EOF = "Y"
+               IF SJ-STU-ID NOT = WS-GWA-PREV-ID
+                   PERFORM WEIGHTED_GWA_ROLLUP
+                   MOVE SJ-STU-ID TO WS-GWA-PREV-ID
+                   MOVE SJ-STU-NAME TO WS-GWA-PREV-NAME
+               END-IF
+               PERFORM WEIGHTED_GWA_DETAIL
+               READ GWA-SUBJECTS
+                   AT END
+                       MOVE "Y" TO WS-GWA-EOF
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM.
+           IF WS-GWA-UNITS-SUM > 0
+               PERFORM WEIGHTED_GWA_ROLLUP
+           END-IF.
+           CLOSE GWA-SUBJECTS.
+           CLOSE DEAN-LIST.
+           MOVE "GWA computation complete - see DEANLST.DAT."
+               TO WS-BATCH-RESULT.
+           PERFORM EMIT-RESULT-LINE.
+
+       LOAD-GWA-WEIGHTS.
+           OPEN INPUT GWA-WEIGHTS.
+           IF WS-GWW-FILE-STATUS = "00"
+               READ GWA-WEIGHTS
+                   NOT AT END
+                       MOVE WT-PRELIM-PCT TO WS-PRELIM-PCT
+                       MOVE WT-MIDTERM-PCT TO WS-MIDTERM-PCT
+                       MOVE WT-FINALS-PCT TO WS-FINALS-PCT
+                       MOVE WT-HONOR-CUTOFF TO WS-HONOR-CUTOFF
+               END-READ
+               CLOSE GWA-WEIGHTS
+           END-IF.
+
+       WEIGHTED_GWA_DETAIL.
+           COMPUTE WS-GWA-TERM-AVG =
+               (SJ-PRELIM * WS-PRELIM-PCT)
+               + (SJ-MIDTERM * WS-MIDTERM-PCT)
+               + (SJ-FINALS * WS-FINALS-PCT).
+           ADD SJ-UNITS TO WS-GWA-UNITS-SUM.
+           COMPUTE WS-GWA-WEIGHTED-SUM =
+               WS-GWA-WEIGHTED-SUM + (WS-GWA-TERM-AVG * SJ-UNITS).
+
+       WEIGHTED_GWA_ROLLUP.
+           COMPUTE WS-STUDENT-GWA =
+               WS-GWA-WEIGHTED-SUM / WS-GWA-UNITS-SUM.
+           DISPLAY WS-GWA-PREV-ID " " WS-GWA-PREV-NAME
+               " GWA: " WS-STUDENT-GWA.
+           IF WS-STUDENT-GWA >= WS-HONOR-CUTOFF
+               MOVE WS-GWA-PREV-ID TO DL-STU-ID
+               MOVE WS-GWA-PREV-NAME TO DL-STU-NAME
+               MOVE WS-STUDENT-GWA TO DL-GWA
+               MOVE "DEAN'S LISTER" TO DL-REMARK
+               WRITE DEAN-LIST-REC
+               PERFORM FLAG-DEANS-LISTER-ON-MASTER
+           END-IF.
+           MOVE 0 TO WS-GWA-UNITS-SUM.
+           MOVE 0 TO WS-GWA-WEIGHTED-SUM.
+
+       FLAG-DEANS-LISTER-ON-MASTER.
+      *> The dean's-list report shares the same open
+      *> STUDENT-MASTER handle AVERAGE_CALCULATOR wrote the student's
+      *> row with, instead of paying its own open/close per lookup.
+           MOVE WS-GWA-PREV-ID TO SM-ID.
+           READ STUDENT-MASTER KEY IS SM-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "DEAN'S LISTER" TO SM-REMARK
+                   REWRITE STU-MASTER-REC
+           END-READ.
+
