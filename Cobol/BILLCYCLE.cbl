@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILLCYCLE.
+      *> Grown from the divisibility-by-N remainder pattern
+      *> in MenuCPP.cbl's MULTIPLE_OF_3_OR_7 (FUNCTION MOD against a
+      *> divisor) into a billing-cycle due-date calculator.
+      *> MULTIPLE_OF_3_OR_7 itself was already rewritten into the
+      *> invoice check-digit sweep and dropped its old commented-out REM_1/
+      *> REM_2 DIVIDE lines, so this reuses the surviving FUNCTION MOD
+      *> idiom (now leap-year divisibility) in a new standalone
+      *> program instead of editing that paragraph again.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BILLING-CYCLES ASSIGN TO "BILLCYC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUE-DATES ASSIGN TO "DUEDATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BILLING-CYCLES.
+       COPY BILLCYC.
+       FD  DUE-DATES.
+       COPY DUEDATE.
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH              PIC X VALUE "N".
+       01  WS-IS-LEAP-YEAR            PIC X.
+       01  WS-DUE-MONTH               PIC 99.
+       01  WS-DUE-YEAR                PIC 9(4).
+       01  WS-DAYS-IN-DUE-MONTH       PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT BILLING-CYCLES.
+           OPEN OUTPUT DUE-DATES.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ BILLING-CYCLES
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM CALCULATE-DUE-DATE
+               END-READ
+           END-PERFORM.
+           CLOSE BILLING-CYCLES.
+           CLOSE DUE-DATES.
+           STOP RUN.
+
+       CALCULATE-DUE-DATE.
+      *> The due date is one cycle (one calendar month) after the
+      *> start date, same day-of-month, capped to however many days
+      *> the due month actually has.
+           IF BC-START-MONTH = 12
+               MOVE 1 TO WS-DUE-MONTH
+               COMPUTE WS-DUE-YEAR = BC-START-YEAR + 1
+           ELSE
+               COMPUTE WS-DUE-MONTH = BC-START-MONTH + 1
+               MOVE BC-START-YEAR TO WS-DUE-YEAR
+           END-IF.
+           PERFORM CHECK-LEAP-YEAR.
+           PERFORM DAYS-IN-MONTH.
+           MOVE BC-ACCOUNT-ID TO DD-ACCOUNT-ID.
+           MOVE WS-DUE-YEAR TO DD-DUE-YEAR.
+           MOVE WS-DUE-MONTH TO DD-DUE-MONTH.
+           MOVE WS-DAYS-IN-DUE-MONTH TO DD-CYCLE-LEN.
+           IF BC-START-DAY > WS-DAYS-IN-DUE-MONTH
+               MOVE WS-DAYS-IN-DUE-MONTH TO DD-DUE-DAY
+           ELSE
+               MOVE BC-START-DAY TO DD-DUE-DAY
+           END-IF.
+           WRITE DUE-DATE-REC.
+
+       CHECK-LEAP-YEAR.
+      *> Same MOD-against-a-divisor idiom as the old 3-and-7 check,
+      *> now testing 4/100/400 divisibility for the due year.
+           IF FUNCTION MOD (WS-DUE-YEAR 400) = 0
+               MOVE "Y" TO WS-IS-LEAP-YEAR
+           ELSE IF FUNCTION MOD (WS-DUE-YEAR 100) = 0
+               MOVE "N" TO WS-IS-LEAP-YEAR
+           ELSE IF FUNCTION MOD (WS-DUE-YEAR 4) = 0
+               MOVE "Y" TO WS-IS-LEAP-YEAR
+           ELSE
+               MOVE "N" TO WS-IS-LEAP-YEAR
+           END-IF.
+
+       DAYS-IN-MONTH.
+           EVALUATE WS-DUE-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-DUE-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-DUE-MONTH
+               WHEN 2
+                   IF WS-IS-LEAP-YEAR = "Y"
+                       MOVE 29 TO WS-DAYS-IN-DUE-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-DUE-MONTH
+                   END-IF
+           END-EVALUATE.
