@@ -1,16 +1,92 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOPING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-CONTROL ASSIGN TO "RESTART2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      *> Framed downstream feed of the NUM_01 counting loop's
+      *> sequence, separate from the internal RESTART-CONTROL
+      *> checkpoint file - the HELLO WORLD loop has no numeric value
+      *> of its own to frame, so only the counting loop gets this.
+           SELECT SEQUENCE-FEED ASSIGN TO "SEQFEED2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-CONTROL.
+       01  RESTART-REC PIC 999.
+       FD  SEQUENCE-FEED.
+       COPY SEQFRAME.
        WORKING-STORAGE SECTION.
        01 NUM_01 PIC 999 VALUE 0.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-HAVE-CHECKPOINT PIC X VALUE "N".
+       01 WS-LAST-CHECKPOINT PIC 999 VALUE 0.
+       01 WS-START-VALUE PIC 999.
+       01 WS-RECORD-COUNT PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
            PERFORM 10 TIMES
                DISPLAY "HELLO WORLD!"
            END-PERFORM.
-           
+
+      *> Resume NUM_01 from its last checkpoint instead of
+      *> starting the count back at zero after an abend.
+           PERFORM LOAD-CHECKPOINT.
+           MOVE 0 TO WS-START-VALUE.
+      *> On a resumed run the feed already carries the
+      *> header and every detail line an earlier partial run wrote, so
+      *> it is opened EXTEND (not OUTPUT) to avoid truncating that
+      *> content, and no second header is written - the original
+      *> WS-START-VALUE of 0 above is what the existing header already
+      *> recorded, not this run's resume point.
+           IF WS-HAVE-CHECKPOINT = "Y"
+               COMPUTE NUM_01 = WS-LAST-CHECKPOINT + 1
+               OPEN EXTEND RESTART-CONTROL
+               OPEN EXTEND SEQUENCE-FEED
+           ELSE
+               OPEN OUTPUT RESTART-CONTROL
+               OPEN OUTPUT SEQUENCE-FEED
+               MOVE FUNCTION CURRENT-DATE(1:8) TO SH-RUN-DATE
+               MOVE WS-START-VALUE TO SH-START-VALUE
+               MOVE 1 TO SH-INCREMENT
+               WRITE SEQ-HEADER-REC
+           END-IF.
+
            PERFORM UNTIL NUM_01 = 10
                DISPLAY NUM_01
+               MOVE NUM_01 TO RESTART-REC
+               WRITE RESTART-REC
+               MOVE NUM_01 TO SD-VALUE
+               WRITE SEQ-DETAIL-REC
+               ADD 1 TO WS-RECORD-COUNT
                COMPUTE NUM_01 = NUM_01 + 1
            END-PERFORM.
 
-           
\ No newline at end of file
+           MOVE WS-RECORD-COUNT TO ST-RECORD-COUNT.
+           COMPUTE ST-END-VALUE = NUM_01 - 1.
+           WRITE SEQ-TRAILER-REC.
+           CLOSE SEQUENCE-FEED.
+
+           CLOSE RESTART-CONTROL.
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           MOVE "N" TO WS-HAVE-CHECKPOINT.
+           OPEN INPUT RESTART-CONTROL.
+           IF WS-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ RESTART-CONTROL
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           MOVE RESTART-REC TO WS-LAST-CHECKPOINT
+                           MOVE "Y" TO WS-HAVE-CHECKPOINT
+                           ADD 1 TO WS-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-CONTROL
+           END-IF.
