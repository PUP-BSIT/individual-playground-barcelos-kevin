@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRDLOOKUP.
+      *> Shared grade-scale lookup used by AVERAGE_CALCULATOR
+      *> in both 01_IF_STATEMENTS and MENU_PROGRAM, so a DepEd cutoff
+      *> revision only means reloading GRADE-SCALE, not recompiling
+      *> either caller. The reference file is opened and loaded into
+      *> a table on the first CALL only - WORKING-STORAGE
+      *> for a called subprogram persists for the life of the run, so
+      *> later calls just search the already-loaded table.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-SCALE ASSIGN TO "GRDSCALE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GS-LOW
+               FILE STATUS IS WS-GS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-SCALE.
+       COPY GRDSCALE.
+       WORKING-STORAGE SECTION.
+       01  WS-GS-FILE-STATUS      PIC XX.
+       01  WS-FIRST-CALL          PIC X VALUE "Y".
+       01  WS-EOF-SWITCH          PIC X VALUE "N".
+       01  WS-TAB-COUNT           PIC 99 VALUE 0.
+       01  GS-TABLE-AREA.
+           05  GS-TABLE OCCURS 20 TIMES INDEXED BY GS-IDX.
+               10  GST-LOW        PIC 999.
+               10  GST-HIGH       PIC 999.
+               10  GST-POINT      PIC 9V99.
+               10  GST-REMARK     PIC X(20).
+       LINKAGE SECTION.
+       01  LK-SCORE               PIC 999.
+       01  LK-POINT               PIC 9V99.
+       01  LK-REMARK              PIC X(20).
+
+       PROCEDURE DIVISION USING LK-SCORE LK-POINT LK-REMARK.
+       MAIN-PARA.
+           IF WS-FIRST-CALL = "Y"
+               PERFORM LOAD-GRADE-SCALE-TABLE
+               MOVE "N" TO WS-FIRST-CALL
+           END-IF.
+           PERFORM SEARCH-GRADE-SCALE-TABLE.
+           GOBACK.
+
+       LOAD-GRADE-SCALE-TABLE.
+           OPEN INPUT GRADE-SCALE.
+           IF WS-GS-FILE-STATUS = "35"
+               OPEN OUTPUT GRADE-SCALE
+               CLOSE GRADE-SCALE
+               OPEN INPUT GRADE-SCALE
+           END-IF.
+           MOVE "N" TO WS-EOF-SWITCH.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ GRADE-SCALE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-TAB-COUNT
+                       MOVE GS-LOW TO GST-LOW (WS-TAB-COUNT)
+                       MOVE GS-HIGH TO GST-HIGH (WS-TAB-COUNT)
+                       MOVE GS-POINT TO GST-POINT (WS-TAB-COUNT)
+                       MOVE GS-REMARK TO GST-REMARK (WS-TAB-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE GRADE-SCALE.
+
+       SEARCH-GRADE-SCALE-TABLE.
+           MOVE 5.00 TO LK-POINT.
+           MOVE "NO SCALE MATCH" TO LK-REMARK.
+           PERFORM VARYING GS-IDX FROM 1 BY 1
+                   UNTIL GS-IDX > WS-TAB-COUNT
+               IF LK-SCORE >= GST-LOW (GS-IDX)
+                       AND LK-SCORE <= GST-HIGH (GS-IDX)
+                   MOVE GST-POINT (GS-IDX) TO LK-POINT
+                   MOVE GST-REMARK (GS-IDX) TO LK-REMARK
+               END-IF
+           END-PERFORM.
