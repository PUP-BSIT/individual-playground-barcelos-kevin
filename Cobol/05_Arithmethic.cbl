@@ -1,14 +1,88 @@
        identification division.
        program-id. 05_Arithmetic.
+       environment division.
+       input-output section.
+       file-control.
+      *> The birthday-digit EVALUATE only ever had a single
+      *> WHEN 8 branch filled in - grown into a real check-digit
+      *> validator for student ID numbers instead of checking IDs by
+      *> hand at enrollment.
+           select id-numbers assign to "STUDID.DAT"
+               organization is line sequential.
+           select id-exceptions assign to "IDEXCP.DAT"
+               organization is line sequential.
        data division.
-       01 ws-input-01 PIC 9.
-       01 ws-result PIC 9(2).
+       file section.
+       fd  id-numbers.
+       copy STUDID.
+       fd  id-exceptions.
+       copy IDEXCP.
+       working-storage section.
+       01 ws-eof-switch PIC X VALUE "N".
+       01 ws-digit-sum PIC 9(3).
+       01 ws-remainder PIC 9.
+       01 ws-sub PIC 9.
+       01 ws-one-digit PIC 9.
+       01 ws-actual-check-digit PIC 9.
+       01 ws-expected-check-digit PIC 9.
        procedure division.
-           display "Enter last digit of Birthday: "
-           accept ws-input-01.
+       main-para.
+           open input id-numbers.
+           open output id-exceptions.
+           perform until ws-eof-switch = "Y"
+               read id-numbers
+                   at end
+                       move "Y" to ws-eof-switch
+                   not at end
+                       perform validate-id-detail
+               end-read
+           end-perform.
+           close id-numbers.
+           close id-exceptions.
+           stop run.
 
-           Evaluate ws-input-01
+       validate-id-detail.
+           perform calculate-check-digit.
+           if ws-expected-check-digit not = ws-actual-check-digit
+               move id-number to ie-id-number
+               move "CHECK DIGIT MISMATCH" to ie-reason
+               write id-exception-rec
+           end-if.
+
+       calculate-check-digit.
+      *> Sum the eight base digits, reduce modulo 10, then look up the
+      *> expected check digit for that remainder below.
+           move 0 to ws-digit-sum.
+           perform varying ws-sub from 1 by 1 until ws-sub > 8
+               move id-number(ws-sub:1) to ws-one-digit
+               add ws-one-digit to ws-digit-sum
+           end-perform.
+           compute ws-remainder = function mod(ws-digit-sum 10).
+           move id-number(9:1) to ws-actual-check-digit.
+           perform lookup-expected-check-digit.
+
+       lookup-expected-check-digit.
+      *> WHEN 0 THRU 9 now each mapped to its modulus result - WHEN 8
+      *> keeps the original program's "display 0" mapping.
+           evaluate ws-remainder
+               when 0
+                   move 2 to ws-expected-check-digit
+               when 1
+                   move 3 to ws-expected-check-digit
+               when 2
+                   move 4 to ws-expected-check-digit
+               when 3
+                   move 5 to ws-expected-check-digit
+               when 4
+                   move 6 to ws-expected-check-digit
+               when 5
+                   move 7 to ws-expected-check-digit
+               when 6
+                   move 8 to ws-expected-check-digit
+               when 7
+                   move 9 to ws-expected-check-digit
                when 8
-                   display 0.
+                   move 0 to ws-expected-check-digit
+               when 9
+                   move 1 to ws-expected-check-digit
            end-evaluate.
-           stop run.
\ No newline at end of file
