@@ -1,8 +1,62 @@
-    IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. 01_IF_STATEMENTS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-SCORES ASSIGN TO "STUSCORE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-ID
+               FILE STATUS IS WS-SM-FILE-STATUS.
+      *> Batch voter-eligibility run, replacing the single
+      *> ACCEPT AGE prompt with a whole VOTERS-FILE pass.
+           SELECT VOTERS-FILE ASSIGN TO "VOTERSFL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ELIGIBLE-VOTERS-LIST ASSIGN TO "ELIGVOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTED-LIST ASSIGN TO "REJVOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Unit/term-weighted GWA, replacing AVERAGE_CALCULATOR's
+      *> flat three-subject divide-by-3 for students with more than
+      *> three subjects.
+           SELECT GWA-SUBJECTS ASSIGN TO "GWASUBJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GWA-WEIGHTS ASSIGN TO "GWAWT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GWW-FILE-STATUS.
+           SELECT DEAN-LIST ASSIGN TO "DEANLST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-SCORES.
+       COPY STUSCORE.
+       FD  STUDENT-MASTER.
+       COPY STUMAST.
+       FD  VOTERS-FILE.
+       COPY VOTERS.
+       FD  ELIGIBLE-VOTERS-LIST.
+       COPY ELIGVOTE.
+       FD  REJECTED-LIST.
+       COPY REJVOTE.
+       FD  GWA-SUBJECTS.
+       COPY GWASUBJ.
+       FD  GWA-WEIGHTS.
+       COPY GWAWT.
+       FD  DEAN-LIST.
+       COPY DEANLST.
        WORKING-STORAGE SECTION.
-       01 AGE PIC 99.
+       COPY RPTHDR.
+       01 WS-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 WS-SM-FILE-STATUS PIC XX.
+      *> shared by every NUMEDIT call guarding a raw ACCEPT.
+       01 WS-RAW-INPUT PIC X(10).
+       01 WS-NUMEDIT-PARA PIC X(20).
+       01 WS-NUMEDIT-MIN PIC S9(9).
+       01 WS-NUMEDIT-MAX PIC S9(9).
+       01 WS-NUMEDIT-RESULT PIC S9(9).
+       01 WS-NUMEDIT-VALID PIC X.
        01 MENU_CHOICE PIC 99.
        01 USER_INPUT PIC 99.
        01 COMPUTE_HOLDER PIC 99.
@@ -12,6 +66,34 @@
        01 PRELIM PIC 999v99.
        01 MIDTERM PIC 999v99.
        01 FINAL_GRADE PIC 999v99.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+       01 WS-AVG-REMARK PIC X(20).
+       01 WS-SCORE-WHOLE PIC 999.
+       01 WS-GRADE-POINT PIC 9V99.
+       01 WS-VOTERS-EOF PIC X VALUE "N".
+       01 WS-REJECT-REASON PIC X(20).
+      *> Unit/term-weighted GWA working fields.
+       01 WS-GWW-FILE-STATUS PIC XX.
+       01 WS-PRELIM-PCT PIC V999 VALUE .300.
+       01 WS-MIDTERM-PCT PIC V999 VALUE .300.
+       01 WS-FINALS-PCT PIC V999 VALUE .400.
+       01 WS-HONOR-CUTOFF PIC 999 VALUE 90.
+       01 WS-GWA-EOF PIC X VALUE "N".
+       01 WS-GWA-PREV-ID PIC X(9).
+       01 WS-GWA-PREV-NAME PIC X(20).
+       01 WS-GWA-UNITS-SUM PIC 9(3) VALUE 0.
+       01 WS-GWA-WEIGHTED-SUM PIC 9(7)V9999 VALUE 0.
+       01 WS-GWA-TERM-AVG PIC 999V9999.
+       01 WS-STUDENT-GWA PIC 999V9999.
+      *> Class-level control-break accumulators for the grade
+      *> report trailer.
+       01 WS-CLASS-COUNT PIC 9(5) VALUE 0.
+       01 WS-CLASS-SUM PIC 9(7)V99 VALUE 0.
+       01 WS-CLASS-AVERAGE PIC 999V99.
+       01 WS-CLASS-HIGH PIC 999V99 VALUE 0.
+       01 WS-CLASS-LOW PIC 999V99 VALUE 999.
+       01 WS-CLASS-PASS-COUNT PIC 9(5) VALUE 0.
+       01 WS-CLASS-FAIL-COUNT PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        
@@ -21,13 +103,17 @@
            DISPLAY "[2] EVEN OR ODD ODENTIFIER"
            DISPLAY "[3] LOOP 1 TO 10"
            DISPLAY "[4] Grade Calculator"
-           DISPLAY "[5] "
+           DISPLAY "[5] Weighted GWA and Dean's List"
            DISPLAY "[0] EXIT PROGRAM"
                
            MOVE 99 TO MENU_CHOICE
            DISPLAY "ENTER YOUR CHOICE: " NO ADVANCING
            ACCEPT MENU_CHOICE
-    
+
+      *> STUDENT-MASTER opened once for the run instead of
+      *> per AVERAGE_CALCULATOR call, and shared with the GWA/dean's-
+      *> list report below.
+           PERFORM OPEN-STUDENT-MASTER.
            EVALUATE MENU_CHOICE
                WHEN 1
                    PERFORM VOTING_CHECK
@@ -37,75 +123,308 @@
                    PERFORM LOOP_1_TO_10
                WHEN 4
                    PERFORM AVERAGE_CALCULATOR
+               WHEN 5
+                   PERFORM WEIGHTED_GWA_CALCULATOR
                WHEN 0
                    DISPLAY "EXITING PROGRAM..."
-               WHEN OTHER 
+               WHEN OTHER
                    DISPLAY "INVALID CHOICE."
-           END-EVALUATE     
-           
-           
+           END-EVALUATE
+           CLOSE STUDENT-MASTER.
+
            STOP RUN.
 
        VOTING_CHECK.
-           DISPLAY "HOW OLD ARE YOU? ".
-           ACCEPT AGE.
+      *> A whole VOTERS-FILE pass instead of one ACCEPT AGE,
+      *> splitting residents into ELIGIBLE-VOTERS-LIST and
+      *> REJECTED-LIST (with a reason) instead of a single DISPLAY.
+           MOVE "N" TO WS-VOTERS-EOF.
+           OPEN INPUT VOTERS-FILE.
+           OPEN OUTPUT ELIGIBLE-VOTERS-LIST.
+           OPEN OUTPUT REJECTED-LIST.
+           PERFORM UNTIL WS-VOTERS-EOF = "Y"
+               READ VOTERS-FILE
+                   AT END
+                       MOVE "Y" TO WS-VOTERS-EOF
+                   NOT AT END
+                       PERFORM VOTING_CHECK_DETAIL
+               END-READ
+           END-PERFORM.
+           CLOSE VOTERS-FILE.
+           CLOSE ELIGIBLE-VOTERS-LIST.
+           CLOSE REJECTED-LIST.
 
-           IF AGE >= 18 
-               DISPLAY "YOU ARE ELIGIBLE TO VOTE."
-           ELSE 
-               DISPLAY "YOU ARE NOT ELIGIBLE TO VOTE."
+       VOTING_CHECK_DETAIL.
+      *> Numeric edit-check before AGE is trusted by the
+      *> comparison below.
+           MOVE "VOTING_CHECK" TO WS-NUMEDIT-PARA.
+           MOVE VT-AGE TO WS-RAW-INPUT.
+           MOVE 0 TO WS-NUMEDIT-MIN.
+           MOVE 150 TO WS-NUMEDIT-MAX.
+           CALL "NUMEDIT" USING WS-NUMEDIT-PARA WS-RAW-INPUT
+               WS-NUMEDIT-MIN WS-NUMEDIT-MAX WS-NUMEDIT-RESULT
+               WS-NUMEDIT-VALID.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF WS-NUMEDIT-VALID = "N"
+               MOVE "BAD AGE" TO WS-REJECT-REASON
+           ELSE IF VT-AGE < 18
+               MOVE "UNDERAGE" TO WS-REJECT-REASON
+           ELSE IF VT-CITIZEN-FLAG NOT = "Y"
+               MOVE "NOT A CITIZEN" TO WS-REJECT-REASON
+           ELSE IF VT-RESIDENT-FLAG NOT = "Y"
+               MOVE "NOT A RESIDENT" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-REJECT-REASON = SPACES
+               MOVE VT-ID TO EV-ID
+               MOVE VT-NAME TO EV-NAME
+               MOVE VT-AGE TO EV-AGE
+               WRITE EV-REC
+           ELSE
+               MOVE VT-ID TO RJ-ID
+               MOVE VT-NAME TO RJ-NAME
+               MOVE VT-AGE TO RJ-AGE
+               MOVE WS-REJECT-REASON TO RJ-REASON
+               WRITE RJ-REC
            END-IF.
        
        EVEN_ODD_IDENTIFIER.
            DISPLAY "ENTER YOUR NUMBER: " NO ADVANCING.
-           ACCEPT USER_INPUT.
-           
-           DIVIDE USER_INPUT BY 2 GIVING PRODUCT_HOLDER 
-                REMAINDER PRODUCT_HOLDER.
-
-           IF USER_INPUT = 0 THEN 
-               DISPLAY "ZERO"
-           ELSE IF PRODUCT_HOLDER = 0 THEN
-               DISPLAY "EVEN"
-           ELSE 
-               DISPLAY "ODD"
+           ACCEPT WS-RAW-INPUT.
+      *> Reject non-numeric/out-of-range entries instead of
+      *> letting a bad ACCEPT corrupt the DIVIDE below, same as
+      *> MenuCPP.cbl's identical paragraph.
+           MOVE "EVEN_ODD_IDENTIFIER" TO WS-NUMEDIT-PARA.
+           MOVE 0 TO WS-NUMEDIT-MIN.
+           MOVE 99 TO WS-NUMEDIT-MAX.
+           CALL "NUMEDIT" USING WS-NUMEDIT-PARA WS-RAW-INPUT
+               WS-NUMEDIT-MIN WS-NUMEDIT-MAX WS-NUMEDIT-RESULT
+               WS-NUMEDIT-VALID.
+           IF WS-NUMEDIT-VALID = "N"
+               DISPLAY "Invalid input - logged to exception file."
+           ELSE
+               MOVE WS-NUMEDIT-RESULT TO USER_INPUT
+               DIVIDE USER_INPUT BY 2 GIVING PRODUCT_HOLDER
+                    REMAINDER PRODUCT_HOLDER
+
+               IF USER_INPUT = 0 THEN
+                   DISPLAY "ZERO"
+               ELSE IF PRODUCT_HOLDER = 0 THEN
+                   DISPLAY "EVEN"
+               ELSE
+                   DISPLAY "ODD"
+               END-IF
            END-IF.
-           
+
        LOOP_1_TO_10.
+      *> This is the first report to use the shared
+      *> header/trailer standard - a run-date/page-number header and
+      *> a record-count trailer, so future printed reports (grade
+      *> report, payroll, reconciliation) follow the same shape.
+           PERFORM PRINT-REPORT-HEADER.
            PERFORM UNTIL COUNTER_LOOP =10
                DISPLAY "Current Value of Counter: " COUNTER_LOOP
                ADD 1 TO COUNTER_LOOP
+               ADD 1 TO WS-RECORD-COUNT
            END-PERFORM.
+           PERFORM PRINT-REPORT-TRAILER.
+
+       PRINT-REPORT-HEADER.
+           MOVE "LOOP 1 TO 10 REPORT" TO RPT-H-TITLE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RPT-H-DATE.
+           MOVE 1 TO RPT-H-PAGE.
+           DISPLAY RPT-HEADER-LINE.
+
+       PRINT-REPORT-TRAILER.
+           MOVE WS-RECORD-COUNT TO RPT-T-COUNT.
+           DISPLAY RPT-TRAILER-LINE.
        
        AVERAGE_CALCULATOR.
-           DISPLAY "ENTER PRELIM: "
-           ACCEPT PRELIM.
-           DISPLAY "ENTER MIDTERM: "
-           ACCEPT MIDTERM. 
-           DISPLAY "ENTER FINAL: "
-           ACCEPT FINAL_GRADE.
-
-           COMPUTE AVERAGE = (PRELIM + MIDTERM + FINAL_GRADE)/3
-
-           DISPLAY  "YOUR AVERAGE IS " AVERAGE.           
-           IF AVERAGE >= 97 and AVERAGE <= 100 THEN
-               DISPLAY 'EXCELLENT! : 1.0'
-           ELSE IF AVERAGE >=94 and AVERAGE <= 96 THEN
-               DISPLAY 'EXCELLENT : 1.25'
-           ELSE IF AVERAGE >=91 and AVERAGE <= 93 THEN
-               DISPLAY 'VERY GOOD : 1.5'
-           ELSE IF AVERAGE >=88 and AVERAGE <=90 THEN
-               DISPLAY 'VERY GOOD : 1.75'
-           ELSE IF AVERAGE >=85 and AVERAGE <=87 THEN
-               DISPLAY 'GOOD: 2.0'
-           ELSE IF AVERAGE >=82 and AVERAGE <=84 THEN
-               DISPLAY 'GOOD : 2.25'
-           ELSE IF AVERAGE >=79 and AVERAGE <=81 THEN 
-               DISPLAY 'SATISFACTORY : 2.5'
-           ELSE IF AVERAGE >=76 and AVERAGE <=78 THEN 
-               DISPLAY 'SATIFACTORY : 2.75'
-           ELSE IF AVERAGE = 75 
-               DISPLAY 'PASSING: 3.0'
-           ELSE 
-               DISPLAY 'FAILURE'
+      *> Batch-feed from STUDENT-SCORES instead of one ACCEPT
+      *> per student. One grade-report line is printed per record.
+           MOVE "N" TO WS-EOF-SWITCH.
+      *> Class-level control-break accumulators, reset here
+      *> so re-running the report mid-session starts a fresh section.
+           MOVE 0 TO WS-CLASS-COUNT.
+           MOVE 0 TO WS-CLASS-SUM.
+           MOVE 0 TO WS-CLASS-HIGH.
+           MOVE 999 TO WS-CLASS-LOW.
+           MOVE 0 TO WS-CLASS-PASS-COUNT.
+           MOVE 0 TO WS-CLASS-FAIL-COUNT.
+           OPEN INPUT STUDENT-SCORES.
+      *> Persist each learner's scores to STUDENT-MASTER
+      *> so the next grading period looks the student up instead of
+      *> retyping scores that already exist. The file itself is
+      *> opened once for the whole run (see PROCEDURE DIVISION) and
+      *> shared with the GWA/dean's-list report, not per call here.
+           DISPLAY "===== GRADE REPORT =====".
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ STUDENT-SCORES
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM AVERAGE_CALCULATOR_DETAIL
+               END-READ
+           END-PERFORM.
+           PERFORM CLASS_SUMMARY_TRAILER.
+           CLOSE STUDENT-SCORES.
+
+       OPEN-STUDENT-MASTER.
+           OPEN I-O STUDENT-MASTER.
+           IF WS-SM-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
            END-IF.
+
+       AVERAGE_CALCULATOR_DETAIL.
+           MOVE STU-PRELIM TO PRELIM.
+           MOVE STU-MIDTERM TO MIDTERM.
+           MOVE STU-FINALS TO FINAL_GRADE.
+           COMPUTE AVERAGE = (PRELIM + MIDTERM + FINAL_GRADE) / 3.
+
+      *> Cutoffs come from the shared GRADE-SCALE file via
+      *> GRDLOOKUP instead of this inline ladder, so a cutoff change
+      *> is a data update, not a recompile of this program.
+           MOVE AVERAGE TO WS-SCORE-WHOLE.
+           CALL "GRDLOOKUP" USING WS-SCORE-WHOLE WS-GRADE-POINT
+               WS-AVG-REMARK.
+           DISPLAY STU-ID " " STU-NAME " AVERAGE: " AVERAGE
+               " GRADE POINT: " WS-GRADE-POINT
+               " REMARK: " WS-AVG-REMARK.
+
+      *> Roll this student into the class-level control-break
+      *> trailer. A grade point below 5.00 (GRDLOOKUP's "no scale
+      *> match"/failing default) counts as passing, same cutoff the
+      *> old hardcoded EQUIVALENT_GRADE ladder used.
+           ADD 1 TO WS-CLASS-COUNT.
+           ADD AVERAGE TO WS-CLASS-SUM.
+           IF AVERAGE > WS-CLASS-HIGH
+               MOVE AVERAGE TO WS-CLASS-HIGH
+           END-IF.
+           IF AVERAGE < WS-CLASS-LOW
+               MOVE AVERAGE TO WS-CLASS-LOW
+           END-IF.
+           IF WS-GRADE-POINT < 5
+               ADD 1 TO WS-CLASS-PASS-COUNT
+           ELSE
+               ADD 1 TO WS-CLASS-FAIL-COUNT
+           END-IF.
+
+           MOVE STU-ID TO SM-ID.
+           MOVE STU-NAME TO SM-NAME.
+           MOVE STU-PRELIM TO SM-PRELIM.
+           MOVE STU-MIDTERM TO SM-MIDTERM.
+           MOVE STU-FINALS TO SM-FINALS.
+           MOVE AVERAGE TO SM-AVERAGE.
+           MOVE WS-AVG-REMARK TO SM-REMARK.
+           WRITE STU-MASTER-REC.
+           IF WS-SM-FILE-STATUS = "22"
+               REWRITE STU-MASTER-REC
+           END-IF.
+
+       CLASS_SUMMARY_TRAILER.
+      *> Printed once, after every per-student detail line,
+      *> so a whole section's grade report ends with the numbers that
+      *> used to be hand-added afterward.
+           IF WS-CLASS-COUNT > 0
+               COMPUTE WS-CLASS-AVERAGE = WS-CLASS-SUM / WS-CLASS-COUNT
+               DISPLAY "----- CLASS SUMMARY -----"
+               DISPLAY "STUDENTS: " WS-CLASS-COUNT
+               DISPLAY "CLASS AVERAGE: " WS-CLASS-AVERAGE
+               DISPLAY "HIGHEST SCORE: " WS-CLASS-HIGH
+               DISPLAY "LOWEST SCORE: " WS-CLASS-LOW
+               DISPLAY "PASSED: " WS-CLASS-PASS-COUNT
+                   " FAILED: " WS-CLASS-FAIL-COUNT
+           END-IF.
+
+       WEIGHTED_GWA_CALCULATOR.
+      *> Properly weighted GWA - sweeps GWA-SUBJECTS (one
+      *> line per subject per student, sorted by student ID) instead
+      *> of AVERAGE_CALCULATOR's flat PRELIM/MIDTERM/FINALS divide-by-3
+      *> over exactly three subjects. Units and term weights come from
+      *> the file/control record so a curriculum change is a data
+      *> change, not a recompile.
+           PERFORM LOAD-GWA-WEIGHTS.
+           MOVE "N" TO WS-GWA-EOF.
+           MOVE 0 TO WS-GWA-UNITS-SUM.
+           MOVE 0 TO WS-GWA-WEIGHTED-SUM.
+           OPEN INPUT GWA-SUBJECTS.
+           OPEN OUTPUT DEAN-LIST.
+           READ GWA-SUBJECTS
+               AT END
+                   MOVE "Y" TO WS-GWA-EOF
+               NOT AT END
+                   MOVE SJ-STU-ID TO WS-GWA-PREV-ID
+                   MOVE SJ-STU-NAME TO WS-GWA-PREV-NAME
+           END-READ.
+           PERFORM UNTIL WS-GWA-EOF = "Y"
+               IF SJ-STU-ID NOT = WS-GWA-PREV-ID
+                   PERFORM WEIGHTED_GWA_ROLLUP
+                   MOVE SJ-STU-ID TO WS-GWA-PREV-ID
+                   MOVE SJ-STU-NAME TO WS-GWA-PREV-NAME
+               END-IF
+               PERFORM WEIGHTED_GWA_DETAIL
+               READ GWA-SUBJECTS
+                   AT END
+                       MOVE "Y" TO WS-GWA-EOF
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM.
+           IF WS-GWA-UNITS-SUM > 0
+               PERFORM WEIGHTED_GWA_ROLLUP
+           END-IF.
+           CLOSE GWA-SUBJECTS.
+           CLOSE DEAN-LIST.
+           DISPLAY "GWA computation complete - see DEANLST.DAT.".
+
+       LOAD-GWA-WEIGHTS.
+           OPEN INPUT GWA-WEIGHTS.
+           IF WS-GWW-FILE-STATUS = "00"
+               READ GWA-WEIGHTS
+                   NOT AT END
+                       MOVE WT-PRELIM-PCT TO WS-PRELIM-PCT
+                       MOVE WT-MIDTERM-PCT TO WS-MIDTERM-PCT
+                       MOVE WT-FINALS-PCT TO WS-FINALS-PCT
+                       MOVE WT-HONOR-CUTOFF TO WS-HONOR-CUTOFF
+               END-READ
+               CLOSE GWA-WEIGHTS
+           END-IF.
+
+       WEIGHTED_GWA_DETAIL.
+           COMPUTE WS-GWA-TERM-AVG =
+               (SJ-PRELIM * WS-PRELIM-PCT)
+               + (SJ-MIDTERM * WS-MIDTERM-PCT)
+               + (SJ-FINALS * WS-FINALS-PCT).
+           ADD SJ-UNITS TO WS-GWA-UNITS-SUM.
+           COMPUTE WS-GWA-WEIGHTED-SUM =
+               WS-GWA-WEIGHTED-SUM + (WS-GWA-TERM-AVG * SJ-UNITS).
+
+       WEIGHTED_GWA_ROLLUP.
+           COMPUTE WS-STUDENT-GWA =
+               WS-GWA-WEIGHTED-SUM / WS-GWA-UNITS-SUM.
+           DISPLAY WS-GWA-PREV-ID " " WS-GWA-PREV-NAME
+               " GWA: " WS-STUDENT-GWA.
+           IF WS-STUDENT-GWA >= WS-HONOR-CUTOFF
+               MOVE WS-GWA-PREV-ID TO DL-STU-ID
+               MOVE WS-GWA-PREV-NAME TO DL-STU-NAME
+               MOVE WS-STUDENT-GWA TO DL-GWA
+               MOVE "DEAN'S LISTER" TO DL-REMARK
+               WRITE DEAN-LIST-REC
+               PERFORM FLAG-DEANS-LISTER-ON-MASTER
+           END-IF.
+           MOVE 0 TO WS-GWA-UNITS-SUM.
+           MOVE 0 TO WS-GWA-WEIGHTED-SUM.
+
+       FLAG-DEANS-LISTER-ON-MASTER.
+      *> The dean's-list report shares the same open
+      *> STUDENT-MASTER handle AVERAGE_CALCULATOR wrote the student's
+      *> row with, instead of paying its own open/close per lookup.
+           MOVE WS-GWA-PREV-ID TO SM-ID.
+           READ STUDENT-MASTER KEY IS SM-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "DEAN'S LISTER" TO SM-REMARK
+                   REWRITE STU-MASTER-REC
+           END-READ.
