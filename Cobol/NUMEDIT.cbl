@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMEDIT.
+      *> Shared numeric edit-check, run right after an ACCEPT
+      *> into a raw alphanumeric field, before the value is trusted in
+      *> a COMPUTE. Out-of-range or non-numeric entries are rejected
+      *> and logged to EXCEPTION-FILE with the calling paragraph's
+      *> name and the raw input, instead of corrupting a numeric field
+      *> silently.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       COPY EXCPFILE.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-OPENED             PIC X VALUE "N".
+       LINKAGE SECTION.
+       01  LK-PARAGRAPH               PIC X(20).
+       01  LK-RAW-INPUT               PIC X(10).
+       01  LK-MIN-VALUE               PIC S9(9).
+       01  LK-MAX-VALUE               PIC S9(9).
+       01  LK-NUMERIC-VALUE           PIC S9(9).
+       01  LK-VALID-FLAG              PIC X.
+
+       PROCEDURE DIVISION USING LK-PARAGRAPH LK-RAW-INPUT
+               LK-MIN-VALUE LK-MAX-VALUE LK-NUMERIC-VALUE
+               LK-VALID-FLAG.
+       MAIN-PARA.
+           MOVE "Y" TO LK-VALID-FLAG.
+           MOVE 0 TO LK-NUMERIC-VALUE.
+      *> LK-RAW-INPUT is a fixed PIC X(10) field, and every caller's
+      *> ACCEPT/MOVE into it left-justifies and pads with trailing
+      *> spaces - testing it for NUMERIC as-is would reject every
+      *> legitimate short value, so the class test and NUMVAL run
+      *> against the trimmed content instead.
+           IF LK-RAW-INPUT = SPACES
+               OR FUNCTION TRIM(LK-RAW-INPUT) IS NOT NUMERIC
+               MOVE "N" TO LK-VALID-FLAG
+           ELSE
+               COMPUTE LK-NUMERIC-VALUE =
+                   FUNCTION NUMVAL (FUNCTION TRIM(LK-RAW-INPUT))
+               IF LK-NUMERIC-VALUE < LK-MIN-VALUE
+                       OR LK-NUMERIC-VALUE > LK-MAX-VALUE
+                   MOVE "N" TO LK-VALID-FLAG
+               END-IF
+           END-IF.
+           IF LK-VALID-FLAG = "N"
+               PERFORM LOG-EXCEPTION
+           END-IF.
+           GOBACK.
+
+       LOG-EXCEPTION.
+           IF WS-FILE-OPENED = "N"
+               OPEN OUTPUT EXCEPTION-FILE
+               MOVE "Y" TO WS-FILE-OPENED
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO EXC-TIMESTAMP.
+           MOVE LK-PARAGRAPH TO EXC-PARAGRAPH.
+           MOVE LK-RAW-INPUT TO EXC-RAW-INPUT.
+           WRITE EXC-REC.
