@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSUM.
+      *> EVEN_ODD_IDENTIFIER (MENU_PROGRAM and 01_IF_STATEMENTS)
+      *> only ever parity-checks one typed-in number. This grows that
+      *> same classify-and-count idea into a batch pass over a day's
+      *> TRANSACTION-FILE: each amount is classified credit, debit or
+      *> void and rolled up into DAILY-TRANSACTION-SUMMARY totals with
+      *> a grand control total at the end.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANFILE.
+       WORKING-STORAGE SECTION.
+       COPY RPTHDR.
+       01  WS-EOF-SWITCH              PIC X VALUE "N".
+       01  WS-RECORD-COUNT            PIC 9(5) VALUE 0.
+       01  DAILY-TRANSACTION-SUMMARY.
+           05  DTS-CREDIT-COUNT       PIC 9(5) VALUE 0.
+           05  DTS-CREDIT-AMOUNT      PIC S9(9)V99 VALUE 0.
+           05  DTS-DEBIT-COUNT        PIC 9(5) VALUE 0.
+           05  DTS-DEBIT-AMOUNT       PIC S9(9)V99 VALUE 0.
+           05  DTS-VOID-COUNT         PIC 9(5) VALUE 0.
+           05  DTS-GRAND-AMOUNT       PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM PRINT-REPORT-HEADER.
+           OPEN INPUT TRANSACTION-FILE.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM CLASSIFY-TRANSACTION
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-FILE.
+           PERFORM PRINT-REPORT-TRAILER.
+           STOP RUN.
+
+       CLASSIFY-TRANSACTION.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD TXN-AMOUNT TO DTS-GRAND-AMOUNT.
+           EVALUATE TRUE
+               WHEN TXN-AMOUNT > 0
+                   ADD 1 TO DTS-CREDIT-COUNT
+                   ADD TXN-AMOUNT TO DTS-CREDIT-AMOUNT
+                   DISPLAY TXN-ID " " TXN-AMOUNT " CREDIT"
+               WHEN TXN-AMOUNT < 0
+                   ADD 1 TO DTS-DEBIT-COUNT
+                   ADD TXN-AMOUNT TO DTS-DEBIT-AMOUNT
+                   DISPLAY TXN-ID " " TXN-AMOUNT " DEBIT"
+               WHEN OTHER
+                   ADD 1 TO DTS-VOID-COUNT
+                   DISPLAY TXN-ID " " TXN-AMOUNT " VOID"
+           END-EVALUATE.
+
+       PRINT-REPORT-HEADER.
+           MOVE "DAILY TRANSACTION SUMMARY" TO RPT-H-TITLE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RPT-H-DATE.
+           MOVE 1 TO RPT-H-PAGE.
+           DISPLAY RPT-HEADER-LINE.
+
+       PRINT-REPORT-TRAILER.
+           DISPLAY "CREDITS: " DTS-CREDIT-COUNT
+               " AMOUNT: " DTS-CREDIT-AMOUNT.
+           DISPLAY "DEBITS:  " DTS-DEBIT-COUNT
+               " AMOUNT: " DTS-DEBIT-AMOUNT.
+           DISPLAY "VOIDS:   " DTS-VOID-COUNT.
+           DISPLAY "GRAND CONTROL TOTAL: " DTS-GRAND-AMOUNT.
+           MOVE WS-RECORD-COUNT TO RPT-T-COUNT.
+           DISPLAY RPT-TRAILER-LINE.
