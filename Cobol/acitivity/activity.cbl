@@ -1,13 +1,93 @@
        identification division.
        program-id. acitivity.
 
+       environment division.
+       input-output section.
+       file-control.
+           select restart-control assign to "RESTART.DAT"
+               organization is line sequential
+               file status is ws-file-status.
+      *> Framed downstream feed of the generated sequence,
+      *> separate from the internal RESTART-CONTROL checkpoint file -
+      *> a header/trailer wrapped copy so jobs consuming the next
+      *> block of numbers can validate the feed is complete.
+           select sequence-feed assign to "SEQFEED.DAT"
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  restart-control.
+       01  restart-rec pic 99.
+       fd  sequence-feed.
+       copy SEQFRAME.
+
        working-storage section.
        01 num01 pic 99 value 1.
-       
+       01 ws-file-status pic xx.
+       01 ws-eof pic x value "N".
+       01 ws-have-checkpoint pic x value "N".
+       01 ws-last-checkpoint pic 99 value 0.
+       01 ws-start-value pic 99.
+       01 ws-record-count pic 9(6) value 0.
+
        procedure division.
+       main-para.
+      *> Resume from the last checkpoint written to
+      *> RESTART-CONTROL instead of reprocessing from num01 = 1
+      *> after an abend partway through the run.
+           perform load-checkpoint.
+           move 1 to ws-start-value.
+      *> On a resumed run the feed already carries the
+      *> header and every detail line an earlier partial run wrote, so
+      *> it is opened EXTEND (not OUTPUT) to avoid truncating that
+      *> content, and no second header is written - the original
+      *> ws-start-value of 1 above is what the existing header already
+      *> recorded, not this run's resume point.
+           if ws-have-checkpoint = "Y"
+               compute num01 = ws-last-checkpoint + 2
+               open extend restart-control
+               open extend sequence-feed
+           else
+               open output restart-control
+               open output sequence-feed
+               move function current-date(1:8) to sh-run-date
+               move ws-start-value to sh-start-value
+               move 2 to sh-increment
+               write seq-header-rec
+           end-if.
+
            perform until num01 > 20
                display num01
+               move num01 to restart-rec
+               write restart-rec
+               move num01 to sd-value
+               write seq-detail-rec
+               add 1 to ws-record-count
                compute num01 = num01 + 2
            end-perform.
+
+           move ws-record-count to st-record-count.
+           compute st-end-value = num01 - 2.
+           write seq-trailer-rec.
+           close sequence-feed.
+
+           close restart-control.
            stop run.
+
+       load-checkpoint.
+           move "N" to ws-have-checkpoint.
+           open input restart-control.
+           if ws-file-status = "00"
+               move "N" to ws-eof
+               perform until ws-eof = "Y"
+                   read restart-control
+                       at end
+                           move "Y" to ws-eof
+                       not at end
+                           move restart-rec to ws-last-checkpoint
+                           move "Y" to ws-have-checkpoint
+                           add 1 to ws-record-count
+                   end-read
+               end-perform
+               close restart-control
+           end-if.
