@@ -0,0 +1,40 @@
+//GRDNIGHT JOB (ACCTNO),'NIGHTLY GRADE REPORT',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//         RESTART=RUNSTEP
+//*--------------------------------------------------------------
+//* Nightly unattended run of 01_IF_STATEMENTS'
+//* AVERAGE_CALCULATOR (menu choice 4) against STUDENT-SCORES,
+//* instead of someone submitting it by hand every morning after
+//* grades are keyed. Load module IFSTMTS is the 8-char load-lib
+//* name for 01_IF_STATEMENTS (PROGRAM-ID starts with a digit and
+//* runs longer than 8 chars, so it can't be the member name).
+//*
+//* RESTART=RUNSTEP on the JOB card lets operations resubmit from
+//* RUNSTEP alone if only the run abended, instead of repeating the
+//* whole job (and the recompile/link) the next morning. Each step
+//* below is also COND-guarded against running on top of a failed
+//* predecessor.
+//*--------------------------------------------------------------
+//COMPSTEP EXEC PGM=IGYWCL,PARM.COB=(LIB,NODECK)
+//COB.SYSLIB  DD DSN=PROD.COBOL.COPYLIB,DISP=SHR
+//COB.SYSIN   DD DSN=PROD.COBOL.SOURCE(IFSTMTS),DISP=SHR
+//COB.SYSLIN  DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//               SPACE=(CYL,(1,1))
+//LKED.SYSLMOD DD DSN=PROD.COBOL.LOADLIB(IFSTMTS),DISP=SHR
+//*
+//RUNSTEP  EXEC PGM=IFSTMTS,COND=((0,NE,COMPSTEP))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//* 01_IF_STATEMENTS' SELECT STUDENT-SCORES ASSIGN clause names a
+//* literal PC-style filename (STUSCORE.DAT), which every program in
+//* this shop's COBOL source resolves straight to an HFS/PWD path
+//* rather than a DDNAME - this job targets that same PC-style/
+//* GnuCOBOL runtime, not real MVS DD binding, so this STUSCORE DD
+//* is carried here only as the placeholder a mainframe port would
+//* replace with the matching SELECT ASSIGN change.
+//STUSCORE DD DSN=PROD.GRADES.STUSCORE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//* MENU_CHOICE is ACCEPT'd from SYSIN - "04" drives
+//* AVERAGE_CALCULATOR without an operator at the console.
+//SYSIN    DD *
+04
+/*
